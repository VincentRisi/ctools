@@ -2,197 +2,326 @@
        PROGRAM-ID. TestStuff.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       REPOSITORY. 
+       REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAFF-FILE ASSIGN TO "CoStaffInOut"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STAFF-KEY
+               FILE STATUS IS WS-STAFF-STATUS.
+           SELECT CREDITOR-MASTER ASSIGN TO "CreditorMaster"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CR-KEY
+               ALTERNATE RECORD KEY IS CR-ALT-KEY WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CR-PHONE-KEY WITH DUPLICATES
+               FILE STATUS IS WS-CREDITOR-STATUS.
+           SELECT DEBTOR-MASTER ASSIGN TO "DebtorMaster"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEBTOR-KEY
+               FILE STATUS IS WS-DEBTOR-STATUS.
+           SELECT REPORT-TEXT-FILE ASSIGN TO WS-TEMP0-TXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *
        DATA DIVISION.
+       FILE SECTION.
+           COPY ChlfdCoStaff.
+           COPY ChlfdCreditor.
+           COPY ChlfdDebtor.
+       FD  REPORT-TEXT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-TEXT-LINE             PIC X(80).
        WORKING-STORAGE SECTION.
-       01  W-USERNAME               PIC X(30) VALUE SPACES.
-       01  W-ENTER                  PIC X.
-       01  W-COMP                   PIC 99.
-       01  W-PRINTCOMMAND.
-           03  W-PRINTCOM1A         PIC X(6) VALUE SPACES.
-           03  W-PRINTCOM1          PIC X(95) VALUE SPACES.
-           03  W-PRINTCOM2          PIC X(50) VALUE SPACES.
-       01  W-PDF-COMMAND.
-           03  W-PDF-PRINTCOM1A     PIC X(6) VALUE SPACES.
-           03  W-PDF-PRINTCOM1      PIC X(95) VALUE SPACES.
-           03  W-PDF-PRINTCOM2      PIC X(50) VALUE SPACES.
-       01  W-PYTHONCOMMAND.
-           03  W-PYTHONCOM1A        PIC X(7) VALUE SPACES.
-           03  W-PYTHONCOM1B        PIC X(28) VALUE SPACES.
-           03  W-PYTHONCOM1         PIC X(38) VALUE SPACES.
-           03  W-PYTHONCOM2         PIC X(36) VALUE SPACES.
-       01  W-TEXT2PDFCOMMAND.
-           03  W-TEXT2PDFCOM1A      PIC X(12) VALUE SPACES.
-           03  W-TEXT2PDFCOM1       PIC X(39) VALUE SPACES.
-           03  W-TEXT2PDFCOM2       PIC X(59) VALUE SPACES.
-       01  W-PDFTKCOMMAND.
-           03  W-PDFTKCOM1A         PIC X(15) VALUE SPACES.
-           03  W-PDFTKCOM1          PIC X(33) VALUE SPACES.
-           03  W-PDFTKCOM2          PIC X(57) VALUE SPACES.
-       01  W-PDFTK2COMMAND.
-           03  W-PDFTK2COM1A        PIC X(15) VALUE SPACES.
-           03  W-PDFTK2COM1         PIC X(36) VALUE SPACES.
-           03  W-PDFTK2COM2         PIC X(55) VALUE SPACES.
        01  W-STATUS                 PIC 9(4) BINARY COMP.
-       01  WS-PRINTER               PIC X(5) VALUE "MP140".
-       01  WS-PRINT-FILE            PIC X(50) VALUE 
-                                           "/ctools/spl/steve.ttt".
-       01  WS-COMMAND-LINE          PIC X(256).                                    
+       01  WS-NOW                   PIC X(21) VALUE " ".
+       01  WS-TIMESTAMP             PIC X(14) VALUE " ".
+       01  WS-REPORT-FLAG           PIC X(10) VALUE " ".
+       01  WS-OVERLAY-PDF           PIC X(40) VALUE " ".
+       01  WS-OUTPUT-BASE           PIC X(56) VALUE " ".
+       01  WS-TEMP0-TXT             PIC X(50) VALUE " ".
+       01  WS-TEMP1-PDF             PIC X(50) VALUE " ".
+       01  WS-TEMP2-PDF             PIC X(50) VALUE " ".
+       01  WS-FINAL-PDF             PIC X(50) VALUE " ".
+       01  WS-ARCHIVE-PDF           PIC X(70) VALUE " ".
+       01  WS-COMMAND-LINE          PIC X(256) VALUE " ".
+       01  WS-FAIL-SW               PIC X VALUE "N".
+           88  WS-FAILED            VALUE "Y".
+       01  WS-SOURCED-SW            PIC X VALUE "N".
+           88  WS-SOURCED           VALUE "Y".
+       01  WS-AMOUNT-EDIT           PIC -(7)9.99.
+       01  WS-STAFF-STATUS.
+           03  WS-STAFF-ST1         PIC 99.
+       01  WS-CREDITOR-STATUS.
+           03  WS-CREDITOR-ST1      PIC 99.
+       01  WS-DEBTOR-STATUS.
+           03  WS-DEBTOR-ST1        PIC 99.
+       01  WS-RPT-STATUS.
+           03  WS-RPT-ST1           PIC 99.
+       01  WS-KEY-NUMBER-IN         PIC X(07) VALUE "0000000".
+       01  PP-PRINT-PARMS.
+           03  PP-REPORT-TYPE       PIC X(10) VALUE "INVOICE".
+           03  PP-USERNAME          PIC X(30) VALUE " ".
+           03  PP-KEY-NUMBER        PIC 9(07) VALUE 0.
+           03  PP-PRINTER           PIC X(10) VALUE " ".
+           03  PP-EMAIL-SW          PIC X VALUE "N".
+               88  PP-EMAIL-WANTED  VALUE "Y".
+           03  PP-EMAIL-ADDRESS     PIC X(60) VALUE " ".
+           03  PP-RETURN-STATUS     PIC 9(4) BINARY COMP VALUE 0.
       *
        PROCEDURE DIVISION.
-       000-Main.
-      * printing routine only for test purposes......
-       
-          ACCEPT W-USERNAME FROM ENVIRONMENT "USERNAME".
-          DISPLAY "USERNAME: " W-USERNAME.
-
-      *    MOVE CONCATENATE('invoice01 ', TRIM(W-USERNAME)) 
-      *      TO WS-COMMAND-LINE.
-      *    DISPLAY WS-COMMAND-LINE.  
-
-          MOVE CONCATENATE('text2pdf ', TRIM(W-USERNAME), ' > fred.log') 
-            TO WS-COMMAND-LINE.
-          CALL "SYSTEM" USING WS-COMMAND-LINE.  
-          DISPLAY WS-COMMAND-LINE.  
-          
-          ACCEPT W-ENTER.
-          GO TO 050-MAIN.
-      *****************************************************************
-      * printing routine - sends disk file to printer....
-      *    MOVE "lp -d" WS-PRINTER &
-      *      "/ctools/dev/source/cobol/TestStuff.cob"    TO W-PRINTCOM1
-      *    MOVE "/ctools/dev/source/cobol/TestStuff.cob" TO W-PRINTCOM2
-      *****************************************************************
-
-          MOVE "lp -d "       TO W-PRINTCOM1A
-          MOVE WS-PRINTER     TO W-PRINTCOM1
-          MOVE WS-PRINT-FILE  TO W-PRINTCOM2.
-          
-          DISPLAY "PRINT COMMAND: " W-PRINTCOMMAND.
-          ACCEPT W-ENTER.
-           CALL "SYSTEM" USING W-PRINTCOMMAND 
-               RETURNING W-STATUS
-               END-CALL.
-               
-          DISPLAY "STATUS of CALL: " W-STATUS.
-          ACCEPT W-ENTER.
-          STOP RUN.
-       010-Main.
       *****************************************************************
-      * invoice01 routine.  Section to convert text file into .pdf then
-      * merge with overlay .pdf file, rotate and send to printer.
+      * Shared pipeline that turns a report's raw text into a printed,
+      * archived (and optionally e-mailed) PDF. Converts the report
+      * text to PDF, overlays the company letterhead, rotates the
+      * background onto every page, archives a timestamped copy and
+      * finally delivers it to the printer and/or by e-mail. Driven
+      * off PP-REPORT-TYPE so the one pipeline serves invoices,
+      * statements, payslips and remittance advices alike.
       *****************************************************************
-          DISPLAY "PYTHON COMMAND: "
-          ACCEPT W-ENTER.
-
-          MOVE "python "                                TO W-PYTHONCOM1A
-          MOVE "./fohtotext.py W-USERNAME "            TO W-PYTHONCOM1B
-          MOVE "-r invoice -T /ctools/spl/$1.temp0.txt" 
-                                                         TO W-PYTHONCOM1
-          MOVE " /ctools/spl/$1InPrintCo01"              TO W-PYTHONCOM2
-                              
-          DISPLAY W-PYTHONCOMMAND
-           CALL "SYSTEM" USING W-PYTHONCOMMAND
-               RETURNING W-STATUS
-               END-CALL.
-          DISPLAY "STATUS of PYTHON CALL: " W-STATUS.
-          ACCEPT W-ENTER.
-
-          DISPLAY "TEXT2PDF COMMAND: "
-          ACCEPT W-ENTER.
-          MOVE "./text2pdf W-USERNAME "              TO W-TEXT2PDFCOM1A
-          MOVE "/ctools/spl/$1.temp0.txt -fCourier-Bold" 
-                                                     TO W-TEXT2PDFCOM1
-          MOVE 
-          " -t8 -s10 -x842 -y595 -c135 -l48 > /ctools/spl/$1.temp1.pdf"
-                                                     TO W-TEXT2PDFCOM2
-                              
-          DISPLAY W-TEXT2PDFCOMMAND
-           CALL "SYSTEM" USING W-TEXT2PDFCOMMAND
-               RETURNING W-STATUS
-               END-CALL.
-          DISPLAY "STATUS of TEXT2PDF CALL: " W-STATUS.
-          ACCEPT W-ENTER.
-
-       020-Main.
-          DISPLAY "PDFTK COMMAND: "
-          ACCEPT W-ENTER.
-          MOVE "./pdftk "                   TO W-PDFTKCOM1A
-          MOVE "/ctools/spl/.temp1.pdf background" TO W-PDFTKCOM1
-          MOVE 
-            " /ctools/spl/invoice01.pdf output /ctools/spl/.temp2.pdf"
-                                                   TO W-PDFTKCOM2
-                              
-          DISPLAY W-PDFTKCOMMAND
-           CALL "SYSTEM" USING W-PDFTKCOMMAND
-               RETURNING W-STATUS
-               END-CALL.
-          DISPLAY "STATUS of PDFTK CALL: " W-STATUS.
-          ACCEPT W-ENTER.
-          STOP RUN.
-       030-Main.
-          DISPLAY "PDFTK 2nd COMMAND: "
-          ACCEPT W-ENTER.
-          MOVE "./pdftk W-USERNAME"                     TO W-PDFTK2COM1A
-          MOVE "/ctools/spl/.temp2.pdf cat 1-endwest" TO W-PDFTK2COM1
-          MOVE " output /ctools/spl/InPrintCo01.pdf"  TO W-PDFTK2COM2
-                              
-          DISPLAY W-PDFTK2COMMAND
-           CALL "SYSTEM" USING W-PDFTK2COMMAND
-               RETURNING W-STATUS
-               END-CALL.
-          DISPLAY "STATUS of PDFTK 2nd CALL: " W-STATUS.
-          ACCEPT W-ENTER.
-
-          ACCEPT W-USERNAME FROM ENVIRONMENT "USERNAME".
-          DISPLAY "USERNAME: " W-USERNAME.
-          
-          ACCEPT W-ENTER.
-
-       040-Main.
-          MOVE "lp -d "                       TO W-PRINTCOM1A
-          MOVE "MP140"                        TO W-PRINTCOM1
-          MOVE "/ctools/spl/InPrintCo01.pdf"  TO W-PRINTCOM2.
-          
-          DISPLAY "PRINT COMMAND: " W-PRINTCOMMAND.
-          ACCEPT W-ENTER.
-           CALL "SYSTEM" USING W-PRINTCOMMAND 
+       000-MAIN.
+           MOVE 0 TO PP-RETURN-STATUS.
+           MOVE "N" TO WS-FAIL-SW.
+           MOVE "N" TO WS-SOURCED-SW.
+           PERFORM 001-GET-PARMS.
+           PERFORM 005-BUILD-NAMES.
+           PERFORM 006-BUILD-REPORT-TEXT.
+           IF NOT WS-FAILED
+               PERFORM 010-CONVERT-TEXT.
+           IF NOT WS-FAILED
+               PERFORM 020-TEXT-TO-PDF.
+           IF NOT WS-FAILED
+               PERFORM 030-OVERLAY-BACKGROUND.
+           IF NOT WS-FAILED
+               PERFORM 040-ROTATE-PAGES.
+           IF NOT WS-FAILED
+               PERFORM 050-ARCHIVE-OUTPUT.
+           IF NOT WS-FAILED
+               PERFORM 060-PRINT-OUTPUT.
+           IF NOT WS-FAILED AND PP-EMAIL-WANTED
+               PERFORM 070-EMAIL-OUTPUT.
+           GO TO 999-MAIN.
+      *
+       001-GET-PARMS.
+      *    Standalone print job, run straight off environment
+      *    variables instead of a calling program's LINKAGE parms.
+           ACCEPT PP-REPORT-TYPE   FROM ENVIRONMENT "PP-REPORT-TYPE".
+           ACCEPT PP-USERNAME      FROM ENVIRONMENT "USERNAME".
+           ACCEPT WS-KEY-NUMBER-IN FROM ENVIRONMENT "PP-KEY-NUMBER".
+           MOVE WS-KEY-NUMBER-IN   TO PP-KEY-NUMBER.
+           ACCEPT PP-PRINTER       FROM ENVIRONMENT "PP-PRINTER".
+           ACCEPT PP-EMAIL-SW      FROM ENVIRONMENT "PP-EMAIL-SW".
+           ACCEPT PP-EMAIL-ADDRESS FROM ENVIRONMENT "PP-EMAIL-ADDRESS".
+      *
+       005-BUILD-NAMES.
+      *    Map the report type onto its letterhead overlay and the
+      *    -r flag fohtotext.py uses to pick the right text layout.
+           MOVE "invoice01.pdf"  TO WS-OVERLAY-PDF.
+           MOVE "invoice"        TO WS-REPORT-FLAG.
+           IF PP-REPORT-TYPE = "STATEMENT"
+               MOVE "statement01.pdf" TO WS-OVERLAY-PDF
+               MOVE "statement"       TO WS-REPORT-FLAG.
+           IF PP-REPORT-TYPE = "PAYSLIP"
+               MOVE "payslip01.pdf"   TO WS-OVERLAY-PDF
+               MOVE "payslip"         TO WS-REPORT-FLAG.
+           IF PP-REPORT-TYPE = "REMIT"
+               MOVE "remit01.pdf"     TO WS-OVERLAY-PDF
+               MOVE "remit"           TO WS-REPORT-FLAG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE WS-NOW (1:14)         TO WS-TIMESTAMP.
+           MOVE CONCATENATE(TRIM(PP-REPORT-TYPE), TRIM(PP-USERNAME),
+             '.', WS-TIMESTAMP)       TO WS-OUTPUT-BASE.
+           MOVE CONCATENATE('/ctools/spl/', TRIM(WS-OUTPUT-BASE),
+             '.temp0.txt')            TO WS-TEMP0-TXT.
+           MOVE CONCATENATE('/ctools/spl/', TRIM(WS-OUTPUT-BASE),
+             '.temp1.pdf')            TO WS-TEMP1-PDF.
+           MOVE CONCATENATE('/ctools/spl/', TRIM(WS-OUTPUT-BASE),
+             '.temp2.pdf')            TO WS-TEMP2-PDF.
+           MOVE CONCATENATE('/ctools/spl/', TRIM(WS-OUTPUT-BASE),
+             '.pdf')                  TO WS-FINAL-PDF.
+      *
+       006-BUILD-REPORT-TEXT.
+      *    For statements, payslips and remittance advices the body
+      *    text is sourced straight from the relevant master file
+      *    instead of being handed off to the external text formatter.
+           IF PP-REPORT-TYPE = "STATEMENT"
+               PERFORM 007-BUILD-STATEMENT-TEXT THRU
+                       007-BUILD-STATEMENT-TEXT-EXIT.
+           IF PP-REPORT-TYPE = "PAYSLIP"
+               PERFORM 007-BUILD-PAYSLIP-TEXT THRU
+                       007-BUILD-PAYSLIP-TEXT-EXIT.
+           IF PP-REPORT-TYPE = "REMIT"
+               PERFORM 007-BUILD-REMIT-TEXT THRU
+                       007-BUILD-REMIT-TEXT-EXIT.
+           IF NOT WS-FAILED AND (PP-REPORT-TYPE = "STATEMENT"
+                      OR PP-REPORT-TYPE = "PAYSLIP"
+                      OR PP-REPORT-TYPE = "REMIT")
+               MOVE "Y" TO WS-SOURCED-SW.
+      *
+       007-BUILD-STATEMENT-TEXT.
+           MOVE PP-KEY-NUMBER TO DEBTOR-ACCOUNT-NUMBER.
+           OPEN INPUT DEBTOR-MASTER.
+           READ DEBTOR-MASTER
+               INVALID KEY
+             MOVE "Y" TO WS-FAIL-SW
+             MOVE 1   TO PP-RETURN-STATUS
+             CLOSE DEBTOR-MASTER
+             GO TO 007-BUILD-STATEMENT-TEXT-EXIT.
+           OPEN OUTPUT REPORT-TEXT-FILE.
+           MOVE DEBTOR-NAME         TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE DEBTOR-ADDRESS1     TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE DEBTOR-ADDRESS2     TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE DEBTOR-ADDRESS3     TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE SPACES              TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE DEBTOR-BALANCE      TO WS-AMOUNT-EDIT.
+           MOVE SPACES              TO REPORT-TEXT-LINE.
+           MOVE "BALANCE DUE:"      TO REPORT-TEXT-LINE (1:12).
+           MOVE WS-AMOUNT-EDIT      TO REPORT-TEXT-LINE (14:11).
+           WRITE REPORT-TEXT-LINE.
+           CLOSE REPORT-TEXT-FILE
+                 DEBTOR-MASTER.
+       007-BUILD-STATEMENT-TEXT-EXIT.
+           EXIT.
+      *
+       007-BUILD-PAYSLIP-TEXT.
+           MOVE PP-KEY-NUMBER TO STAFF-EMPLOYEE-NUMBER.
+           OPEN INPUT STAFF-FILE.
+           READ STAFF-FILE
+               INVALID KEY
+             MOVE "Y" TO WS-FAIL-SW
+             MOVE 1   TO PP-RETURN-STATUS
+             CLOSE STAFF-FILE
+             GO TO 007-BUILD-PAYSLIP-TEXT-EXIT.
+           OPEN OUTPUT REPORT-TEXT-FILE.
+           MOVE STAFF-SURNAME       TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE STAFF-FIRSTNAME     TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE STAFF-ADDRESS1      TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE STAFF-ADDRESS2      TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE STAFF-ADDRESS3      TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE SPACES              TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE SPACES              TO REPORT-TEXT-LINE.
+           MOVE "DEPARTMENT:"       TO REPORT-TEXT-LINE (1:11).
+           MOVE STAFF-DEPARTMENT    TO REPORT-TEXT-LINE (13:4).
+           WRITE REPORT-TEXT-LINE.
+           MOVE STAFF-SALARY        TO WS-AMOUNT-EDIT.
+           MOVE SPACES              TO REPORT-TEXT-LINE.
+           MOVE "NET PAY:"          TO REPORT-TEXT-LINE (1:8).
+           MOVE WS-AMOUNT-EDIT      TO REPORT-TEXT-LINE (10:11).
+           WRITE REPORT-TEXT-LINE.
+           MOVE SPACES              TO REPORT-TEXT-LINE.
+           MOVE "BANK ACCOUNT:"     TO REPORT-TEXT-LINE (1:13).
+           MOVE STAFF-BANK-ACCOUNT  TO REPORT-TEXT-LINE (15:11).
+           WRITE REPORT-TEXT-LINE.
+           CLOSE REPORT-TEXT-FILE
+                 STAFF-FILE.
+       007-BUILD-PAYSLIP-TEXT-EXIT.
+           EXIT.
+      *
+       007-BUILD-REMIT-TEXT.
+           MOVE PP-KEY-NUMBER TO CR-ACCOUNT-NUMBER.
+           OPEN INPUT CREDITOR-MASTER.
+           READ CREDITOR-MASTER
+               INVALID KEY
+             MOVE "Y" TO WS-FAIL-SW
+             MOVE 1   TO PP-RETURN-STATUS
+             CLOSE CREDITOR-MASTER
+             GO TO 007-BUILD-REMIT-TEXT-EXIT.
+           OPEN OUTPUT REPORT-TEXT-FILE.
+           MOVE CR-NAME             TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE CR-ADDRESS1         TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE CR-ADDRESS2         TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE CR-ADDRESS3         TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE SPACES              TO REPORT-TEXT-LINE.
+           WRITE REPORT-TEXT-LINE.
+           MOVE CR-BALANCE          TO WS-AMOUNT-EDIT.
+           MOVE SPACES              TO REPORT-TEXT-LINE.
+           MOVE "AMOUNT REMITTED:"  TO REPORT-TEXT-LINE (1:17).
+           MOVE WS-AMOUNT-EDIT      TO REPORT-TEXT-LINE (19:11).
+           WRITE REPORT-TEXT-LINE.
+           MOVE SPACES                TO REPORT-TEXT-LINE.
+           MOVE "PAYMENT DATE:"       TO REPORT-TEXT-LINE (1:13).
+           MOVE CR-LAST-PAYMENT-DATE  TO REPORT-TEXT-LINE (15:8).
+           WRITE REPORT-TEXT-LINE.
+           CLOSE REPORT-TEXT-FILE
+                 CREDITOR-MASTER.
+       007-BUILD-REMIT-TEXT-EXIT.
+           EXIT.
+      *
+       010-CONVERT-TEXT.
+           IF NOT WS-SOURCED
+               MOVE CONCATENATE('python ./fohtotext.py ',
+                 TRIM(PP-USERNAME), ' -r ', TRIM(WS-REPORT-FLAG),
+                 ' -T ', TRIM(WS-TEMP0-TXT)) TO WS-COMMAND-LINE
+               PERFORM 900-RUN-COMMAND.
+      *
+       020-TEXT-TO-PDF.
+           MOVE CONCATENATE('./text2pdf ', TRIM(WS-TEMP0-TXT),
+             ' -fCourier-Bold -t8 -s10 -x842 -y595 -c135 -l48 > ',
+             TRIM(WS-TEMP1-PDF))      TO WS-COMMAND-LINE.
+           PERFORM 900-RUN-COMMAND.
+      *
+       030-OVERLAY-BACKGROUND.
+           MOVE CONCATENATE('./pdftk ', TRIM(WS-TEMP1-PDF),
+             ' background /ctools/frm/', TRIM(WS-OVERLAY-PDF),
+             ' output ', TRIM(WS-TEMP2-PDF))
+             TO WS-COMMAND-LINE.
+           PERFORM 900-RUN-COMMAND.
+      *
+       040-ROTATE-PAGES.
+           MOVE CONCATENATE('./pdftk ', TRIM(WS-TEMP2-PDF),
+             ' cat 1-endwest output ', TRIM(WS-FINAL-PDF))
+             TO WS-COMMAND-LINE.
+           PERFORM 900-RUN-COMMAND.
+      *
+       050-ARCHIVE-OUTPUT.
+      *    Keep every run's PDF under its own timestamped name instead
+      *    of letting the next run overwrite it.
+           MOVE CONCATENATE('cp ', TRIM(WS-FINAL-PDF),
+             ' /ctools/spl/archive/')  TO WS-ARCHIVE-PDF.
+           MOVE WS-ARCHIVE-PDF         TO WS-COMMAND-LINE.
+           PERFORM 900-RUN-COMMAND.
+      *
+       060-PRINT-OUTPUT.
+           MOVE CONCATENATE('lp -d ', TRIM(PP-PRINTER), ' ',
+             TRIM(WS-FINAL-PDF))      TO WS-COMMAND-LINE.
+           PERFORM 900-RUN-COMMAND.
+      *
+       070-EMAIL-OUTPUT.
+           MOVE CONCATENATE('mail -s "', TRIM(WS-REPORT-FLAG),
+             '" -a ', TRIM(WS-FINAL-PDF), ' ', TRIM(PP-EMAIL-ADDRESS),
+             ' < /dev/null')          TO WS-COMMAND-LINE.
+           PERFORM 900-RUN-COMMAND.
+      *
+       900-RUN-COMMAND.
+           CALL "SYSTEM" USING WS-COMMAND-LINE
                RETURNING W-STATUS
                END-CALL.
-               
-       045-Main.
-          DISPLAY "STATUS of CALL: " W-STATUS.
-          ACCEPT W-ENTER.
-          STOP RUN.
-
-      ****************************************************************
-      * invoice01 routine
-      *    text2pdf /ctools/spl/.temp0.txt -fCourier-Bold 
-      *         -t8 -s10 -x842 -y595 -c135 -l48 > /ctools/spl/.temp1.pdf
-      *
-      *    pdftk /ctools/spl/.temp1.pdf background 
-      *        /ctools/spl/invoice01.pdf output /cttools/spl/.temp2.pdf
-      *
-      *    pdftk /ctools/spl/.temp2.pdf cat 1-endwest 
-      *                         output /ctools/spl/InPrintCo01.pdf
-      *#
-      *#--- add any extra commands here - perhapS cups printing
-      *#--- or sendfax via hylaFAX
-      *****************************************************************
-       050-MAIN.
-      *vinces version as per email - but can't get it to work.....
-          MOVE 99 TO W-COMP.
-          MOVE 
-          CONCATENATE('./PrintInvoice ', TRIM(W-USERNAME), ' '(W-COMP)) 
-            TO WS-COMMAND-LINE.
-          DISPLAY WS-COMMAND-LINE.  
-           
-          ACCEPT W-ENTER.
-      *     MOVE CONCATENATE('./invoice01 ', TRIM(W-USERNAME)) 
-      *                     TO W-PDF-COMMAND.
-      *    DISPLAY W-PDF-COMMAND. 
-          CALL "SYSTEM" USING WS-COMMAND-LINE
-                    RETURNING W-STATUS.
-        999-MAIN.
+           DISPLAY "COMMAND: " WS-COMMAND-LINE.
+           DISPLAY "STATUS OF CALL: " W-STATUS.
+           IF W-STATUS NOT = 0
+               MOVE "Y" TO WS-FAIL-SW
+               MOVE W-STATUS TO PP-RETURN-STATUS.
+      *
+       999-MAIN.
            STOP RUN.
