@@ -8,15 +8,31 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
          Copy "SelectCrMaster".
+         SELECT CR-PRINT-FILE ASSIGN TO "CrNameIqLst"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PRINT-STATUS.
       *
         DATA DIVISION.
         FILE SECTION.
             COPY ChlfdCreditor.
+        FD  CR-PRINT-FILE.
+        01  CR-PRINT-RECORD.
+            03  CR-PRINT-ACCOUNT      PIC X(07).
+            03  FILLER                PIC X(02) VALUE " ".
+            03  CR-PRINT-NAME         PIC X(40).
+            03  FILLER                PIC X(02) VALUE " ".
+            03  CR-PRINT-ADDRESS      PIC X(26).
+            03  FILLER                PIC X(02) VALUE " ".
+            03  CR-PRINT-ADDRESS2     PIC X(26).
+            03  FILLER                PIC X(02) VALUE " ".
+            03  CR-PRINT-ADDRESS3     PIC X(26).
+            03  FILLER                PIC X(03) VALUE " ".
 
        WORKING-STORAGE SECTION.
        77  WS-SHORTNAME         PIC X(10) VALUE " ".
        77  WS-WORK              PIC X(25) VALUE " ".
        77  WS-ACC               PIC X(7) VALUE " ".
+       77  WS-PHONE-SEARCH      PIC X(15) VALUE " ".
        77  WS-1ST               PIC X VALUE " ".
        77  SUB-DIS              PIC 9(4) VALUE 0.
        77  WS-MIDDLE            PIC X(79) VALUE " ".
@@ -26,6 +42,14 @@
            03  FILLER           PIC X(26) VALUE " ".
            03  WS-ADD           PIC X(26) VALUE " ".
            03  WS-PHONE         PIC X(27) VALUE " ".
+       01  WS-BALANCE-PRINT.
+           03  FILLER           PIC X(26) VALUE " ".
+           03  FILLER           PIC X(09) VALUE "BALANCE: ".
+           03  WS-BAL-EDIT      PIC Z,ZZZ,ZZ9.99-.
+           03  FILLER           PIC X(03) VALUE " ".
+           03  FILLER           PIC X(11) VALUE "LAST PYMT: ".
+           03  WS-LASTPAY-EDIT  PIC 9999/99/99.
+           03  FILLER           PIC X(03) VALUE " ".
        01  WS-CREDITOR-STATUS.
            03  WS-CREDITOR-ST1  PIC 99.
        01  WS-SPLIT-ACCOUNT.
@@ -34,6 +58,13 @@
        01  WS-SPLIT-INPUT-ACC.
            03  WS-SP-I-1        PIC X VALUE " ".
            03  WS-SP-I-REST     PIC X(9) VALUE " ".
+       77  WS-PRINT-SW          PIC X VALUE "N".
+           88  WS-PRINTING      VALUE "Y".
+       77  WS-SAVE-EXIT-CH      PIC X VALUE " ".
+       77  WS-RETRY-COUNT       PIC 9(02) COMP VALUE 0.
+       77  WS-OPEN-RETRY-COUNT  PIC 9(02) COMP VALUE 0.
+       01  WS-PRINT-STATUS.
+           03  WS-PRINT-ST1     PIC 99.
        Copy "WsDateInfo".
       **************************************************************
       * FORMS WORK FIELDS
@@ -75,7 +106,10 @@
                PERFORM CHECK-ENTRY
                MOVE ALPHA-RATE TO WS-ACC
             ELSE
-               MOVE F-NAMEFIELD TO WS-SHORTNAME.
+             IF F-EXIT-CH = X"1E"
+                MOVE F-NAMEFIELD TO WS-PHONE-SEARCH
+             ELSE
+                MOVE F-NAMEFIELD TO WS-SHORTNAME.
       *      MOVE 0              TO F-EXIT-CH.
        GET-999.
             EXIT.
@@ -97,6 +131,10 @@
        READ-MASTER-DISPLAY SECTION.
        READ-000.
             PERFORM OPEN-000.
+            MOVE F-EXIT-CH TO WS-SAVE-EXIT-CH.
+            MOVE 0 TO WS-RETRY-COUNT.
+       READ-005.
+            MOVE WS-SAVE-EXIT-CH TO F-EXIT-CH.
             IF F-EXIT-CH = X"0A"
                 MOVE WS-SHORTNAME TO CR-NAME WS-SPLIT-INPUT-ACC
                START CREDITOR-MASTER KEY NOT < CR-ALT-KEY
@@ -105,21 +143,32 @@
                MOVE WS-ACC       TO CR-ACCOUNT-NUMBER
                START CREDITOR-MASTER KEY NOT < CR-KEY
                    INVALID KEY NEXT SENTENCE.
-                   
-            MOVE 0 TO F-EXIT-CH.
+            IF F-EXIT-CH = X"1E"
+               MOVE WS-PHONE-SEARCH TO CR-TELEPHONE
+               START CREDITOR-MASTER KEY NOT < CR-PHONE-KEY
+                   INVALID KEY NEXT SENTENCE.
             IF WS-CREDITOR-ST1 NOT = 0
-              MOVE "CREDITOR BUSY ON READ-NEXT, IN 1 SEC GOING TO RETRY"
-              TO WS-MESSAGE
-              PERFORM ERROR1-000
-              MOVE WS-CREDITOR-ST1 TO WS-MESSAGE
-              PERFORM ERROR-000
-              CALL "C$SLEEP" USING 1
-              PERFORM ERROR1-020
-              PERFORM ERROR-020
-              MOVE 0 TO WS-CREDITOR-STATUS
-              PERFORM CLEAR-MIDDLE
-              CLOSE CREDITOR-MASTER
-              GO TO READ-999.
+              ADD 1 TO WS-RETRY-COUNT
+              IF WS-RETRY-COUNT > 10
+                MOVE "CREDITOR STILL BUSY, 'ESC' TO EXIT."
+                TO WS-MESSAGE
+                PERFORM ERROR-MESSAGE
+                MOVE 0 TO WS-CREDITOR-STATUS
+                PERFORM CLEAR-MIDDLE
+                CLOSE CREDITOR-MASTER
+                GO TO READ-999
+              ELSE
+                MOVE "CREDITOR BUSY, GOING TO RETRY"
+                TO WS-MESSAGE
+                PERFORM ERROR1-000
+                MOVE WS-CREDITOR-ST1 TO WS-MESSAGE
+                PERFORM ERROR-000
+                CALL "C$SLEEP" USING WS-RETRY-COUNT
+                PERFORM ERROR1-020
+                PERFORM ERROR-020
+                MOVE 0 TO WS-CREDITOR-STATUS
+                GO TO READ-005.
+            MOVE 0 TO F-EXIT-CH.
             MOVE 0 TO SUB-2 SUB-3.
             MOVE 800 TO SUB-DIS.
         READ-010.
@@ -166,13 +215,15 @@
                 DISPLAY "Press 'PgDn' For More, 'PgUp' For Previous,"
                   AT POS
                 MOVE 3020 TO POS
-                DISPLAY "Or 'ESC' To Clear The Screen !" AT POS
+                DISPLAY "Or 'ESC' To Clear, 'Ctrl-P' To Print !"
+                  AT POS
                 MOVE " " TO WS-SHORTNAME
                 PERFORM USER-FILL-FIELD.
             MOVE 2910 TO POS.
             DISPLAY "                                        " AT POS.
             MOVE 3020 TO POS.
-            DISPLAY "                                        " AT POS.
+            DISPLAY "                                                "
+              AT POS.
             IF F-EXIT-CH = X"04"
                 PERFORM END-OFF.
             IF F-EXIT-CH = X"0C"
@@ -193,8 +244,33 @@
                 PERFORM CLEAR-MIDDLE
                 CLOSE CREDITOR-MASTER
                 GO TO READ-999.
+            IF F-EXIT-CH = X"10"
+                PERFORM TOGGLE-PRINT-LISTING
+                GO TO READ-025.
+            IF F-EXIT-CH = X"1D"
+                MOVE " " TO WS-SHORTNAME
+                MOVE "SHORTNAME" TO F-FIELDNAME
+                MOVE 9           TO F-CBFIELDNAME
+                PERFORM USER-FILL-FIELD
+                PERFORM ERROR-020
+                MOVE 7           TO F-CBFIELDLENGTH
+                PERFORM READ-FIELD-ALPHA
+                MOVE SPACES      TO ALPHA-RATE
+                MOVE F-NAMEFIELD TO ALPHA-RATE
+                PERFORM CHECK-ENTRY
+                MOVE ALPHA-RATE  TO WS-ACC
+                MOVE WS-ACC      TO CR-ACCOUNT-NUMBER
+                START CREDITOR-MASTER KEY NOT < CR-KEY
+                    INVALID KEY NEXT SENTENCE
+                PERFORM CLEAR-MIDDLE
+                MOVE 0 TO F-EXIT-CH
+                MOVE 0 TO SUB-2
+                MOVE 3 TO SUB-3
+                MOVE 800 TO SUB-DIS
+                GO TO READ-010.
             IF F-EXIT-CH NOT = X"04" AND NOT = X"0C" AND NOT = X"05"
-                     AND NOT = X"07" AND NOT = 0     AND NOT = 1
+                     AND NOT = X"07" AND NOT = X"10" AND NOT = X"1D"
+                     AND NOT = 0 AND NOT = 1
                 GO TO READ-025.
             IF CR-ACCOUNT-NUMBER = 0
                 GO TO READ-010.
@@ -219,13 +295,53 @@
             MOVE " " TO WS-LINE-PRINT
             MOVE CR-ADDRESS3 TO WS-ADD
             DISPLAY WS-LINE-PRINT AT SUB-DIS
+            ADD 100 TO SUB-DIS
+            MOVE CR-BALANCE TO WS-BAL-EDIT
+            MOVE CR-LAST-PAYMENT-DATE TO WS-LASTPAY-EDIT
+            DISPLAY WS-BALANCE-PRINT AT SUB-DIS
             ADD 89 TO SUB-DIS
             MOVE " " TO WS-LINE-PRINT
             DISPLAY WS-LINE-PRINT AT SUB-DIS.
-            
+            IF WS-PRINTING
+                PERFORM PRINT-LISTING-LINE.
             GO TO READ-010.
         READ-999.
+            IF WS-PRINTING
+                PERFORM TOGGLE-PRINT-LISTING.
             EXIT.
+      *
+       TOGGLE-PRINT-LISTING SECTION.
+       TPL-005.
+           IF WS-PRINTING
+               GO TO TPL-020.
+       TPL-010.
+           OPEN EXTEND CR-PRINT-FILE.
+           IF WS-PRINT-ST1 = 35
+               OPEN OUTPUT CR-PRINT-FILE.
+           MOVE "Y" TO WS-PRINT-SW.
+           MOVE "PRINT LISTING OPENED, WRITING TO CrNameIqLst."
+             TO WS-MESSAGE.
+           PERFORM ERROR-MESSAGE.
+           GO TO TPL-999.
+       TPL-020.
+           MOVE "N" TO WS-PRINT-SW.
+           CLOSE CR-PRINT-FILE.
+           MOVE "PRINT LISTING CLOSED." TO WS-MESSAGE.
+           PERFORM ERROR-MESSAGE.
+       TPL-999.
+           EXIT.
+      *
+       PRINT-LISTING-LINE SECTION.
+       PLL-010.
+           MOVE SPACES            TO CR-PRINT-RECORD.
+           MOVE CR-ACCOUNT-NUMBER  TO CR-PRINT-ACCOUNT.
+           MOVE CR-NAME            TO CR-PRINT-NAME.
+           MOVE CR-ADDRESS1        TO CR-PRINT-ADDRESS.
+           MOVE CR-ADDRESS2        TO CR-PRINT-ADDRESS2.
+           MOVE CR-ADDRESS3        TO CR-PRINT-ADDRESS3.
+           WRITE CR-PRINT-RECORD.
+       PLL-999.
+           EXIT.
       *
        CLEAR-MIDDLE SECTION.
        CM-010.
@@ -275,13 +391,23 @@
        OPEN-0000.
             GO TO OPEN-010.
        OPEN-000.
+            MOVE 0 TO WS-OPEN-RETRY-COUNT.
+       OPEN-005.
             OPEN I-O CREDITOR-MASTER.
             IF WS-CREDITOR-ST1 NOT = 0
-               MOVE "CREDITOR BUSY ON OPEN, 'ESC' TO RETRY."
-               TO WS-MESSAGE
-               PERFORM ERROR-MESSAGE
-               MOVE 0 TO WS-CREDITOR-ST1
-               GO TO  OPEN-000.
+              ADD 1 TO WS-OPEN-RETRY-COUNT
+              IF WS-OPEN-RETRY-COUNT > 10
+                MOVE "CREDITOR STILL BUSY ON OPEN, GIVING UP."
+                TO WS-MESSAGE
+                PERFORM ERROR-MESSAGE
+                STOP RUN
+              ELSE
+                MOVE "CREDITOR BUSY ON OPEN, GOING TO RETRY."
+                TO WS-MESSAGE
+                PERFORM ERROR-MESSAGE
+                CALL "C$SLEEP" USING WS-OPEN-RETRY-COUNT
+                MOVE 0 TO WS-CREDITOR-ST1
+                GO TO OPEN-005.
        OPEN-010.
            MOVE Ws-Forms-Name   TO F-FILENAME
            MOVE Ws-cbForms-name TO F-CBFILENAME.
