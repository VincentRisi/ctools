@@ -13,13 +13,29 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS STCH-KEY
                FILE STATUS IS WS-CHANGE-STATUS.
-           SELECT STOCKCHANGE-ASCII ASSIGN TO "StChangesASCII"
+           SELECT STOCKCHANGE-ASCII ASSIGN TO "StChangesWork"
                FILE STATUS IS WS-CHANGE-STATUS.
+           SELECT STOCKCHANGE-ARCHIVE ASSIGN TO "StChangesArchive"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+           SELECT XFER-AUDIT-LOG ASSIGN TO "XferAuditLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XAL-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "StChangesCkpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
       *
         DATA DIVISION.
         FILE SECTION.
            COPY ChlfdStockChanges.
            COPY ChlfdStockChangesASCII.
+           FD  STOCKCHANGE-ARCHIVE
+               LABEL RECORDS ARE STANDARD.
+           01  ARCHIVE-RECORD          PIC X(57).
+           FD  CKPT-FILE
+               LABEL RECORDS ARE STANDARD.
+           01  CKPT-RECORD             PIC X(09).
+           COPY ChlfdXferAuditLog.
       *
        WORKING-STORAGE SECTION.
            77  WS-EOF        PIC X(3) VALUE "   ".
@@ -27,24 +43,63 @@
            77  POS           PIC 9(4) VALUE 0.
            77  WS-COUNT      PIC 9(6) VALUE 0.
            77  WS-MESSAGE    PIC X(60) VALUE " ".
+           77  WS-FROM-DATE  PIC X(08) VALUE " ".
+           77  WS-TO-DATE    PIC X(08) VALUE " ".
+           77  WS-REC-DATE   PIC X(08) VALUE " ".
+           77  WS-WHSE-FILTER    PIC X(04) VALUE " ".
+           77  WS-QTY-TOTAL      PIC S9(07)V999 VALUE 0.
+           77  WS-VAL-TOTAL      PIC S9(09)V99  VALUE 0.
+           77  WS-QTY-EDIT       PIC Z(6)9.999-.
+           77  WS-VAL-EDIT       PIC Z(8)9.99-.
+           77  WS-PURGE-SW       PIC X VALUE " ".
+           77  WS-CUTOFF-DATE    PIC X(08) VALUE " ".
+           77  WS-PURGE-COUNT    PIC 9(06) VALUE 0.
+           77  WS-CKPT-KEY       PIC X(09) VALUE SPACES.
+           77  WS-RESUME-SW      PIC X VALUE "N".
+               88  WS-RESUMING          VALUE "Y".
+           77  WS-XFER-WORK-NAME    PIC X(20) VALUE "StChangesWork".
+           77  WS-XFER-CIPHER-NAME  PIC X(20) VALUE "StChangesASCII".
+           77  WS-XFER-COMMAND      PIC X(150) VALUE SPACES.
+           77  WS-XFER-STATUS       PIC 9(4) BINARY COMP VALUE 0.
+           77  WS-XFER-CHECKSUM     PIC 9(10) VALUE 0.
+           77  WS-XFER-CRYPTO-SW    PIC X VALUE " ".
+               88  WS-XFER-CRYPTO-FAILED  VALUE "Y".
+           77  WS-NOW               PIC X(21) VALUE " ".
+           COPY "XferPassword".
            01  WS-CHANGE-STATUS.
                03  WS-STAT1  PIC 99.
+           01  WS-XAL-STATUS.
+               03  WS-XAL-ST1    PIC 99.
+           01  WS-ARCHIVE-STATUS.
+               03  WS-ARCH-ST1  PIC 99.
+           01  WS-CKPT-STATUS.
+               03  WS-CKPT-ST1  PIC 99.
       *
-        PROCEDURE DIVISION.
+        LINKAGE SECTION.
+        01  LK-BATCH-PARMS.
+            03  LK-DIRECTION     PIC X.
+            03  LK-RETURN-CODE   PIC 9(02).
+      *
+        PROCEDURE DIVISION USING LK-BATCH-PARMS.
         CONTROL-PARAGRAPH SECTION.
            PERFORM A-ACCEPT.
            PERFORM A-INIT.
            IF WS-ACCEPT = "E"
                PERFORM B-EXPORT
+               PERFORM D-HOUSEKEEPING
            ELSE
                PERFORM B-IMPORT.
           PERFORM C-END.
-           STOP RUN.
+           MOVE 0 TO LK-RETURN-CODE.
+           GOBACK.
         CONTROL-000.
-           EXIT. 
+           EXIT.
       *
        A-ACCEPT SECTION.
        A-001.
+           IF LK-DIRECTION = "E" OR LK-DIRECTION = "I"
+              MOVE LK-DIRECTION TO WS-ACCEPT
+              GO TO A-AC-EXIT.
            MOVE 0810 TO POS.
            DISPLAY "** ST-CHANGES EXPORT / IMPORT OF DATA **" AT POS
            MOVE 1010 TO POS
@@ -54,6 +109,32 @@
            ACCEPT WS-ACCEPT AT POS.
            IF WS-ACCEPT NOT = "E" AND NOT = "I"
               GO TO A-001.
+           IF WS-ACCEPT = "E"
+              MOVE 1110 TO POS
+              DISPLAY "FROM DATE, YYYYMMDD (BLANK=ALL): [        ]"
+                 AT POS
+              MOVE 1146 TO POS
+              ACCEPT WS-FROM-DATE AT POS
+              MOVE 1210 TO POS
+              DISPLAY "TO DATE,   YYYYMMDD (BLANK=ALL): [        ]"
+                 AT POS
+              MOVE 1246 TO POS
+              ACCEPT WS-TO-DATE AT POS
+              MOVE 1310 TO POS
+              DISPLAY "WAREHOUSE, BLANK=ALL: [    ]" AT POS
+              MOVE 1340 TO POS
+              ACCEPT WS-WHSE-FILTER AT POS
+              MOVE 1410 TO POS
+              DISPLAY "RUN ARCHIVE/PURGE AFTER EXPORT, Y/N: [ ]"
+                 AT POS
+              MOVE 1446 TO POS
+              ACCEPT WS-PURGE-SW AT POS
+              IF WS-PURGE-SW = "Y"
+                 MOVE 1510 TO POS
+                 DISPLAY "ARCHIVE OLDER THAN YYYYMMDD: [        ]"
+                    AT POS
+                 MOVE 1554 TO POS
+                 ACCEPT WS-CUTOFF-DATE AT POS.
         A-AC-EXIT.
            EXIT.
       *
@@ -61,83 +142,227 @@
         A-000.
            OPEN OUTPUT STOCKCHANGE-MASTER.
            
-           MOVE WS-STAT1 TO WS-MESSAGE
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
            
+           PERFORM CHECKPOINT-LOAD.
+           IF WS-ACCEPT = "E"
+              IF WS-RESUMING
+                 MOVE WS-CKPT-KEY TO STCH-KEY
+                 START STOCKCHANGE-MASTER KEY > STCH-KEY
+              ELSE
+                 MOVE 0 TO STCH-STOCKNUMBER
+                 START STOCKCHANGE-MASTER KEY NOT < STCH-KEY.
+
+           IF WS-ACCEPT = "I"
+              PERFORM XFER-DECRYPT-ASCII
+              IF WS-XFER-CRYPTO-FAILED
+                 CLOSE STOCKCHANGE-MASTER
+                 MOVE 94 TO LK-RETURN-CODE
+                 GOBACK.
+
            IF WS-ACCEPT = "E"
-              MOVE 0 TO STCH-STOCKNUMBER
-              START STOCKCHANGE-MASTER KEY NOT < STCH-KEY.
-            
+              IF NOT WS-RESUMING
+                 OPEN OUTPUT STOCKCHANGE-ASCII
+                 CLOSE STOCKCHANGE-ASCII.
+
            IF WS-ACCEPT = "E"
               OPEN EXTEND STOCKCHANGE-ASCII
            ELSE
               OPEN INPUT STOCKCHANGE-ASCII.
            
-           MOVE WS-STAT1 TO WS-MESSAGE
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
            
             IF WS-STAT1 NOT = 0
                MOVE "EXCLUDING IMPORT FOR THIS COMPANY" TO WS-MESSAGE
                PERFORM ERROR-MESSAGE
                PERFORM C-END
-               STOP RUN.
+               MOVE 90 TO LK-RETURN-CODE
+               GOBACK.
         A-EXIT.
            EXIT.
+      *
+        CHECKPOINT-LOAD SECTION.
+        CKL-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           MOVE "N" TO WS-RESUME-SW.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-ST1 NOT = 0
+              GO TO CKL-EXIT.
+           READ CKPT-FILE
+               AT END
+             CLOSE CKPT-FILE
+             GO TO CKL-EXIT.
+           CLOSE CKPT-FILE.
+           IF CKPT-RECORD NOT = SPACES
+              MOVE CKPT-RECORD TO WS-CKPT-KEY
+              MOVE "Y" TO WS-RESUME-SW
+              DISPLAY "CHECKPOINT FOUND, RESUMING AFTER KEY: "
+                 WS-CKPT-KEY.
+        CKL-EXIT.
+           EXIT.
+      *
+        CHECKPOINT-SAVE SECTION.
+        CKS-005.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-CKPT-KEY TO CKPT-RECORD.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+      *
+        CHECKPOINT-CLEAR SECTION.
+        CKC-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
       *
         B-EXPORT SECTION.
         BE-005.
            READ STOCKCHANGE-MASTER NEXT
-               AT END 
+               AT END
              DISPLAY WS-COUNT
              GO TO BE-EXIT.
-               
+
+           MOVE STCH-CHANGE-DATE TO WS-REC-DATE.
+           IF WS-FROM-DATE NOT = SPACES
+                AND WS-REC-DATE < WS-FROM-DATE
+              GO TO BE-005.
+           IF WS-TO-DATE NOT = SPACES
+                AND WS-REC-DATE > WS-TO-DATE
+              GO TO BE-005.
+           IF WS-WHSE-FILTER NOT = SPACES
+                AND STCH-WAREHOUSE NOT = WS-WHSE-FILTER
+              GO TO BE-005.
+
            DISPLAY STCH-STOCKNUMBER.
-           
+
            ADD 1 TO WS-COUNT.
+           ADD STCH-QUANTITY TO WS-QTY-TOTAL.
+           ADD STCH-VALUE    TO WS-VAL-TOTAL.
 
            MOVE STOCKCHANGE-RECORD    TO ASCII-RECORD.
         BE-010.
-      *     WRITE ASCII-RECORD
-      *           INVALID KEY
-             DISPLAY "INVALID WRITE FOR ASCII FILE...."
-             DISPLAY WS-STAT1
-             STOP RUN.
+           WRITE ASCII-RECORD.
+           IF WS-STAT1 NOT = 0
+             MOVE "INVALID WRITE FOR ASCII FILE...." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
+             MOVE 91 TO LK-RETURN-CODE
+             GOBACK.
+           MOVE STCH-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD STCH-STOCKNUMBER TO WS-XFER-CHECKSUM.
 
            GO TO BE-005.
         BE-EXIT.
+           MOVE WS-QTY-TOTAL TO WS-QTY-EDIT.
+           MOVE WS-VAL-TOTAL TO WS-VAL-EDIT.
+           DISPLAY "TOTAL QUANTITY MOVED: " WS-QTY-EDIT.
+           DISPLAY "TOTAL VALUE MOVED:    " WS-VAL-EDIT.
+           PERFORM CHECKPOINT-CLEAR.
+           CLOSE STOCKCHANGE-ASCII.
+           PERFORM XFER-ENCRYPT-ASCII.
+           IF WS-XFER-CRYPTO-FAILED
+              CLOSE STOCKCHANGE-MASTER
+              MOVE 95 TO LK-RETURN-CODE
+              GOBACK.
            EXIT.
       *
         B-IMPORT SECTION.
         BI-005.
            READ STOCKCHANGE-ASCII NEXT
-               AT END 
+               AT END
              GO TO BI-EXIT.
-               
+
+           IF WS-RESUMING AND ASCII-KEY NOT > WS-CKPT-KEY
+              GO TO BI-005.
+
            DISPLAY ASCII-MESSAGE AT 1505
            ADD 1 TO WS-COUNT
            DISPLAY WS-COUNT AT 2510.
 
            MOVE ASCII-RECORD    TO STOCKCHANGE-RECORD.
+           ADD STCH-QUANTITY TO WS-QTY-TOTAL.
+           ADD STCH-VALUE    TO WS-VAL-TOTAL.
         BI-010.
            WRITE STOCKCHANGE-RECORD
                  INVALID KEY
-             DISPLAY "INVALID WRITE FOR ISAM FILE..."
-             DISPLAY WS-STAT1
+             MOVE "INVALID WRITE FOR ISAM FILE..." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
              CLOSE STOCKCHANGE-MASTER
                    STOCKCHANGE-ASCII
              CALL "C$SLEEP" USING 3
-             STOP RUN.
+             MOVE 92 TO LK-RETURN-CODE
+             GOBACK.
+           MOVE ASCII-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD STCH-STOCKNUMBER TO WS-XFER-CHECKSUM.
            GO TO BI-005.
         BI-EXIT.
+           MOVE WS-QTY-TOTAL TO WS-QTY-EDIT.
+           MOVE WS-VAL-TOTAL TO WS-VAL-EDIT.
+           DISPLAY "TOTAL QUANTITY RECEIVED: " WS-QTY-EDIT.
+           DISPLAY "TOTAL VALUE RECEIVED:    " WS-VAL-EDIT.
+           PERFORM CHECKPOINT-CLEAR.
            EXIT.
-      *    
+      *
+        D-HOUSEKEEPING SECTION.
+        DH-005.
+           IF WS-PURGE-SW NOT = "Y"
+              GO TO DH-EXIT.
+           OPEN EXTEND STOCKCHANGE-ARCHIVE.
+           IF WS-ARCH-ST1 = 35
+              OPEN OUTPUT STOCKCHANGE-ARCHIVE.
+           MOVE 0 TO WS-PURGE-COUNT.
+           MOVE 0 TO STCH-STOCKNUMBER.
+           START STOCKCHANGE-MASTER KEY NOT < STCH-KEY.
+        DH-010.
+           READ STOCKCHANGE-MASTER NEXT
+               AT END
+             GO TO DH-020.
+           IF STCH-CHANGE-DATE NOT < WS-CUTOFF-DATE
+              GO TO DH-010.
+           MOVE STOCKCHANGE-RECORD TO ARCHIVE-RECORD.
+           WRITE ARCHIVE-RECORD.
+           DELETE STOCKCHANGE-MASTER RECORD
+               INVALID KEY
+             DISPLAY "INVALID DELETE ON PURGE: " STCH-STOCKNUMBER
+             GO TO DH-010.
+           ADD 1 TO WS-PURGE-COUNT.
+           GO TO DH-010.
+        DH-020.
+           CLOSE STOCKCHANGE-ARCHIVE.
+           DISPLAY "RECORDS ARCHIVED AND PURGED: " WS-PURGE-COUNT.
+        DH-EXIT.
+           EXIT.
+      *
         C-END SECTION.
         C-000.
            CLOSE STOCKCHANGE-MASTER
                  STOCKCHANGE-ASCII.
+           PERFORM C-XFER-AUDIT.
            MOVE "FINISHED, CLOSING AND EXIT" TO WS-MESSAGE
            PERFORM ERROR-MESSAGE.
         C-EXIT.
            EXIT.
+      *
+        C-XFER-AUDIT.
+           OPEN EXTEND XFER-AUDIT-LOG.
+           IF WS-XAL-ST1 = 35
+              OPEN OUTPUT XFER-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE SPACES          TO XFER-AUDIT-RECORD.
+           MOVE WS-NOW (1:14)   TO XAL-TIMESTAMP.
+           MOVE "STCHANXX"      TO XAL-PROGRAM.
+           MOVE WS-ACCEPT       TO XAL-DIRECTION.
+           MOVE WS-COUNT        TO XAL-COUNT.
+           MOVE WS-XFER-CHECKSUM TO XAL-CHECKSUM.
+           WRITE XFER-AUDIT-RECORD.
+           CLOSE XFER-AUDIT-LOG.
+      *
+        COPY "XferCrypto".
+        COPY "StatusText".
         COPY "ErrorMessage".
       * END-OF-JOB.
