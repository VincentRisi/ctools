@@ -14,13 +14,34 @@
                RECORD KEY IS GL-KEY
                ALTERNATE RECORD KEY IS GL-DESCRIPTION WITH DUPLICATES
                FILE STATUS IS WS-GL-STATUS.
-           SELECT GL-ASCII ASSIGN TO "GlMasterASCII"
+           SELECT GL-ASCII ASSIGN TO "GlMasterWork"
                FILE STATUS IS WS-GL-STATUS.
+           SELECT GL-XLATE ASSIGN TO "GlXlate"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GLX-SOURCE-NUMBER
+               FILE STATUS IS WS-XLATE-STATUS.
+           SELECT GL-AUDIT-LOG ASSIGN TO "GlAuditLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT XFER-AUDIT-LOG ASSIGN TO "XferAuditLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XAL-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "GlMasterCkpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
       *
         DATA DIVISION.
         FILE SECTION.
            COPY ChlfdGlMast.
            COPY ChlfdGlMastASCII.
+           COPY ChlfdGlXlate.
+           COPY ChlfdGlAuditLog.
+           COPY ChlfdXferAuditLog.
+           FD  CKPT-FILE
+               LABEL RECORDS ARE STANDARD.
+           01  CKPT-RECORD          PIC X(09).
       *
        WORKING-STORAGE SECTION.
            77  WS-EOF        PIC X(3) VALUE "   ".
@@ -28,24 +49,70 @@
            77  POS           PIC 9(4) VALUE 0.
            77  WS-COUNT      PIC 9(6) VALUE 0.
            77  WS-MESSAGE    PIC X(60) VALUE " ".
+           77  WS-OPERATOR   PIC X(10) VALUE " ".
+           77  WS-USE-XLATE  PIC X VALUE "N".
+               88  WS-XLATE-WANTED     VALUE "Y".
+           77  WS-CONFIRM       PIC X VALUE " ".
+           77  WS-IMPORT-CONFIRM-SW PIC X VALUE " ".
+               88  WS-IMPORT-CONFIRMED VALUE "Y".
+           77  WS-NEW-COUNT       PIC 9(06) VALUE 0.
+           77  WS-CHANGED-COUNT   PIC 9(06) VALUE 0.
+           77  WS-UNCHANGED-COUNT PIC 9(06) VALUE 0.
+           77  WS-NOW             PIC X(21) VALUE " ".
+           77  WS-CKPT-KEY        PIC X(09) VALUE SPACES.
+           77  WS-RESUME-SW       PIC X VALUE "N".
+               88  WS-RESUMING           VALUE "Y".
+           77  WS-XFER-WORK-NAME    PIC X(20) VALUE "GlMasterWork".
+           77  WS-XFER-CIPHER-NAME  PIC X(20) VALUE "GlMasterASCII".
+           77  WS-XFER-COMMAND      PIC X(150) VALUE SPACES.
+           77  WS-XFER-STATUS       PIC 9(4) BINARY COMP VALUE 0.
+           77  WS-XFER-CHECKSUM     PIC 9(10) VALUE 0.
+           77  WS-XFER-CRYPTO-SW    PIC X VALUE " ".
+               88  WS-XFER-CRYPTO-FAILED  VALUE "Y".
+           77  WS-GL-FOUND-SW       PIC X VALUE " ".
+               88  WS-GL-FOUND            VALUE "Y".
+           COPY "XferPassword".
            01  WS-GL-STATUS.
                03  WS-STAT1  PIC 99.
+           01  WS-XAL-STATUS.
+               03  WS-XAL-ST1    PIC 99.
+           01  WS-XLATE-STATUS.
+               03  WS-XLATE-ST1  PIC 99.
+           01  WS-AUDIT-STATUS.
+               03  WS-AUDIT-ST1  PIC 99.
+           01  WS-CKPT-STATUS.
+               03  WS-CKPT-ST1   PIC 99.
       *
-        PROCEDURE DIVISION.
+        LINKAGE SECTION.
+        01  LK-BATCH-PARMS.
+            03  LK-DIRECTION     PIC X.
+            03  LK-RETURN-CODE   PIC 9(02).
+      *
+        PROCEDURE DIVISION USING LK-BATCH-PARMS.
         CONTROL-PARAGRAPH SECTION.
            PERFORM A-ACCEPT.
            PERFORM A-INIT.
            IF WS-ACCEPT = "E"
                PERFORM B-EXPORT
            ELSE
-               PERFORM B-IMPORT.
+               PERFORM A-DIFF-PREVIEW
+               IF WS-IMPORT-CONFIRMED
+                   PERFORM B-IMPORT
+               ELSE
+                   MOVE "IMPORT CANCELLED BY OPERATOR" TO WS-MESSAGE
+                   PERFORM ERROR-MESSAGE.
           PERFORM C-END.
-           STOP RUN.
+           MOVE 0 TO LK-RETURN-CODE.
+           GOBACK.
         CONTROL-000.
-           EXIT. 
+           EXIT.
       *
        A-ACCEPT SECTION.
        A-001.
+           IF LK-DIRECTION = "E" OR LK-DIRECTION = "I"
+              MOVE LK-DIRECTION TO WS-ACCEPT
+              MOVE "BATCH"      TO WS-OPERATOR
+              GO TO A-AC-EXIT.
            MOVE 0810 TO POS.
            DISPLAY "** GL EXPORT / IMPORT OF DATA **" AT POS
            MOVE 1010 TO POS
@@ -55,35 +122,171 @@
            ACCEPT WS-ACCEPT AT POS.
            IF WS-ACCEPT NOT = "E" AND NOT = "I"
               GO TO A-001.
+           MOVE 1110 TO POS
+           DISPLAY "ENTER OPERATOR INITIALS: [          ]" AT POS
+           MOVE 1137 TO POS
+           ACCEPT WS-OPERATOR AT POS.
+           IF WS-ACCEPT = "I"
+              MOVE 1210 TO POS
+              DISPLAY "USE ACCOUNT TRANSLATION TABLE, Y/N: [ ]"
+                 AT POS
+              MOVE 1247 TO POS
+              ACCEPT WS-USE-XLATE AT POS.
         A-AC-EXIT.
            EXIT.
       *
         A-INIT SECTION.
         A-000.
-           OPEN OUTPUT GL-MASTER.
-           
-           MOVE WS-STAT1 TO WS-MESSAGE
+           OPEN I-O GL-MASTER.
+           IF WS-STAT1 = 35
+              OPEN OUTPUT GL-MASTER
+              CLOSE GL-MASTER
+              OPEN I-O GL-MASTER.
+
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
            
+           PERFORM CHECKPOINT-LOAD.
+           IF WS-ACCEPT = "E"
+              IF WS-RESUMING
+                 MOVE WS-CKPT-KEY TO GL-KEY
+                 START GL-MASTER KEY > GL-KEY
+              ELSE
+                 MOVE 0 TO GL-NUMBER
+                 START GL-MASTER KEY NOT < GL-KEY.
+
+           IF WS-ACCEPT = "I"
+              PERFORM XFER-DECRYPT-ASCII
+              IF WS-XFER-CRYPTO-FAILED
+                 CLOSE GL-MASTER
+                 MOVE 94 TO LK-RETURN-CODE
+                 GOBACK.
+
            IF WS-ACCEPT = "E"
-               MOVE 0 TO GL-NUMBER
-              START GL-MASTER KEY NOT < GL-KEY.
-            
+              IF NOT WS-RESUMING
+                 OPEN OUTPUT GL-ASCII
+                 CLOSE GL-ASCII.
+
            IF WS-ACCEPT = "E"
               OPEN EXTEND GL-ASCII
            ELSE
               OPEN INPUT GL-ASCII.
            
-           MOVE WS-STAT1 TO WS-MESSAGE
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
-           
+
             IF WS-STAT1 NOT = 0
                MOVE "EXCLUDING IMPORT FOR THIS COMPANY" TO WS-MESSAGE
                PERFORM ERROR-MESSAGE
                PERFORM C-END
-               STOP RUN.
+               MOVE 90 TO LK-RETURN-CODE
+               GOBACK.
+
+           IF WS-ACCEPT = "I" AND WS-XLATE-WANTED
+              OPEN INPUT GL-XLATE
+              IF WS-XLATE-ST1 NOT = 0
+                 MOVE "NO TRANSLATION TABLE, NUMBERS USED AS-IS"
+                   TO WS-MESSAGE
+                 PERFORM ERROR-MESSAGE
+                 MOVE "N" TO WS-USE-XLATE.
         A-EXIT.
            EXIT.
+      *
+        CHECKPOINT-LOAD SECTION.
+        CKL-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           MOVE "N" TO WS-RESUME-SW.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-ST1 NOT = 0
+              GO TO CKL-EXIT.
+           READ CKPT-FILE
+               AT END
+             CLOSE CKPT-FILE
+             GO TO CKL-EXIT.
+           CLOSE CKPT-FILE.
+           IF CKPT-RECORD NOT = SPACES
+              MOVE CKPT-RECORD TO WS-CKPT-KEY
+              MOVE "Y" TO WS-RESUME-SW
+              DISPLAY "CHECKPOINT FOUND, RESUMING AFTER KEY: "
+                 WS-CKPT-KEY.
+        CKL-EXIT.
+           EXIT.
+      *
+        CHECKPOINT-SAVE SECTION.
+        CKS-005.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-CKPT-KEY TO CKPT-RECORD.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+      *
+        CHECKPOINT-CLEAR SECTION.
+        CKC-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+      *
+        A-DIFF-PREVIEW SECTION.
+        ADP-005.
+           MOVE 0 TO WS-NEW-COUNT.
+           MOVE 0 TO WS-CHANGED-COUNT.
+           MOVE 0 TO WS-UNCHANGED-COUNT.
+        ADP-010.
+           READ GL-ASCII NEXT
+               AT END
+             GO TO ADP-020.
+
+           PERFORM TRANSLATE-GL-NUMBER.
+           READ GL-MASTER
+               INVALID KEY
+             ADD 1 TO WS-NEW-COUNT
+             DISPLAY "NEW ACCOUNT: " GL-NUMBER
+             GO TO ADP-010.
+           IF GL-DESCRIPTION NOT = ASCII-MESSAGE
+              ADD 1 TO WS-CHANGED-COUNT
+              DISPLAY "CHANGED ACCOUNT: " GL-NUMBER
+           ELSE
+              ADD 1 TO WS-UNCHANGED-COUNT.
+           GO TO ADP-010.
+        ADP-020.
+           CLOSE GL-ASCII.
+           OPEN INPUT GL-ASCII.
+           MOVE 1310 TO POS.
+           DISPLAY "NEW ACCOUNTS:       " AT POS.
+           MOVE 1331 TO POS.
+           DISPLAY WS-NEW-COUNT AT POS.
+           MOVE 1410 TO POS.
+           DISPLAY "CHANGED ACCOUNTS:   " AT POS.
+           MOVE 1431 TO POS.
+           DISPLAY WS-CHANGED-COUNT AT POS.
+           MOVE 1510 TO POS.
+           DISPLAY "UNCHANGED ACCOUNTS: " AT POS.
+           MOVE 1531 TO POS.
+           DISPLAY WS-UNCHANGED-COUNT AT POS.
+           IF LK-DIRECTION = "I"
+              MOVE "Y" TO WS-IMPORT-CONFIRM-SW
+              GO TO ADP-EXIT.
+           MOVE 1610 TO POS.
+           DISPLAY "CONFIRM IMPORT, Y/N: [ ]" AT POS.
+           MOVE 1632 TO POS.
+           ACCEPT WS-CONFIRM AT POS.
+           IF WS-CONFIRM = "Y"
+              MOVE "Y" TO WS-IMPORT-CONFIRM-SW
+           ELSE
+              MOVE "N" TO WS-IMPORT-CONFIRM-SW.
+        ADP-EXIT.
+           EXIT.
+      *
+        TRANSLATE-GL-NUMBER SECTION.
+        TGN-005.
+           MOVE ASCII-NUMBER TO GL-NUMBER.
+           IF NOT WS-XLATE-WANTED
+              GO TO TGN-EXIT.
+           MOVE ASCII-NUMBER TO GLX-SOURCE-NUMBER.
+           READ GL-XLATE
+               INVALID KEY
+             GO TO TGN-EXIT.
+           MOVE GLX-TARGET-NUMBER TO GL-NUMBER.
+        TGN-EXIT.
+           EXIT.
       *
         B-EXPORT SECTION.
         BE-005.
@@ -98,46 +301,124 @@
 
            MOVE GL-RECORD    TO ASCII-RECORD.
         BE-010.
-      *     WRITE ASCII-RECORD
-      *           INVALID KEY
-             DISPLAY "INVALID WRITE FOR ASCII FILE...."
-             DISPLAY WS-STAT1
-             STOP RUN.
+           WRITE ASCII-RECORD.
+           IF WS-STAT1 NOT = 0
+             MOVE "INVALID WRITE FOR ASCII FILE...." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
+             MOVE 91 TO LK-RETURN-CODE
+             GOBACK.
+           MOVE GL-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD GL-NUMBER TO WS-XFER-CHECKSUM.
              GO TO BE-005.
         BE-EXIT.
+           PERFORM CHECKPOINT-CLEAR.
+           CLOSE GL-ASCII.
+           PERFORM XFER-ENCRYPT-ASCII.
+           IF WS-XFER-CRYPTO-FAILED
+              CLOSE GL-MASTER
+              MOVE 95 TO LK-RETURN-CODE
+              GOBACK.
            EXIT.
       *
         B-IMPORT SECTION.
         BI-005.
            READ GL-ASCII NEXT
-               AT END 
+               AT END
              GO TO BI-EXIT.
 
+           IF WS-RESUMING AND ASCII-KEY NOT > WS-CKPT-KEY
+              GO TO BI-005.
+
            DISPLAY ASCII-MESSAGE AT 1505
            ADD 1 TO WS-COUNT
            DISPLAY WS-COUNT AT 2510.
-               
-           MOVE ASCII-RECORD    TO GL-RECORD.
+
+           PERFORM TRANSLATE-GL-NUMBER.
+           READ GL-MASTER
+               INVALID KEY
+             MOVE "N" TO WS-GL-FOUND-SW
+             GO TO BI-008.
+           MOVE "Y" TO WS-GL-FOUND-SW.
+        BI-008.
+           MOVE ASCII-RECORD TO GL-RECORD.
+           PERFORM TRANSLATE-GL-NUMBER.
         BI-010.
-           WRITE GL-RECORD
-                 INVALID KEY
-             DISPLAY "INVALID WRITE FOR ISAM FILE..."
-             DISPLAY WS-STAT1
-             CLOSE GL-MASTER
-                   GL-ASCII
-             CALL "C$SLEEP" USING 3
-             STOP RUN.
+           IF WS-GL-FOUND
+              REWRITE GL-RECORD
+                  INVALID KEY
+                MOVE "INVALID REWRITE FOR ISAM FILE..." TO WS-MESSAGE
+                PERFORM ERROR-MESSAGE
+                PERFORM STATUS-TEXT
+                PERFORM ERROR-MESSAGE
+                CLOSE GL-MASTER
+                      GL-ASCII
+                CALL "C$SLEEP" USING 3
+                MOVE 92 TO LK-RETURN-CODE
+                GOBACK
+           ELSE
+              WRITE GL-RECORD
+                  INVALID KEY
+                MOVE "INVALID WRITE FOR ISAM FILE..." TO WS-MESSAGE
+                PERFORM ERROR-MESSAGE
+                PERFORM STATUS-TEXT
+                PERFORM ERROR-MESSAGE
+                CLOSE GL-MASTER
+                      GL-ASCII
+                CALL "C$SLEEP" USING 3
+                MOVE 93 TO LK-RETURN-CODE
+                GOBACK.
+           MOVE ASCII-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD GL-NUMBER TO WS-XFER-CHECKSUM.
            GO TO BI-005.
         BI-EXIT.
+           PERFORM CHECKPOINT-CLEAR.
            EXIT.
-      *    
+      *
         C-END SECTION.
         C-000.
            CLOSE GL-MASTER
                  GL-ASCII.
+           IF WS-ACCEPT = "I" AND WS-XLATE-WANTED
+              CLOSE GL-XLATE.
+           PERFORM C-AUDIT-LOG.
+           PERFORM C-XFER-AUDIT.
            MOVE "FINISHED, CLOSING AND EXIT" TO WS-MESSAGE
            PERFORM ERROR-MESSAGE.
         C-EXIT.
            EXIT.
+      *
+        C-AUDIT-LOG.
+           OPEN EXTEND GL-AUDIT-LOG.
+           IF WS-AUDIT-ST1 = 35
+              OPEN OUTPUT GL-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE SPACES           TO AUDIT-LOG-RECORD.
+           MOVE WS-NOW (1:14)    TO AL-TIMESTAMP.
+           MOVE WS-OPERATOR      TO AL-OPERATOR.
+           MOVE WS-ACCEPT        TO AL-DIRECTION.
+           MOVE WS-COUNT         TO AL-COUNT.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE GL-AUDIT-LOG.
+      *
+        C-XFER-AUDIT.
+           OPEN EXTEND XFER-AUDIT-LOG.
+           IF WS-XAL-ST1 = 35
+              OPEN OUTPUT XFER-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE SPACES          TO XFER-AUDIT-RECORD.
+           MOVE WS-NOW (1:14)   TO XAL-TIMESTAMP.
+           MOVE "GLMASTXX"      TO XAL-PROGRAM.
+           MOVE WS-ACCEPT       TO XAL-DIRECTION.
+           MOVE WS-COUNT        TO XAL-COUNT.
+           MOVE WS-XFER-CHECKSUM TO XAL-CHECKSUM.
+           WRITE XFER-AUDIT-RECORD.
+           CLOSE XFER-AUDIT-LOG.
+      *
+        COPY "XferCrypto".
+        COPY "StatusText".
         COPY "ErrorMessage".
-      * END-OF-JOB.
\ No newline at end of file
+      * END-OF-JOB.
