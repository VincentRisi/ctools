@@ -14,38 +14,105 @@
                RECORD KEY IS STAFF-KEY
                FILE STATUS IS WS-STAFF-STATUS.
            SELECT STAFF-ASCII ASSIGN TO
-                     "CoStaffInOutASCII"
+                     "CoStaffInOutWork"
                FILE STATUS IS WS-STAFF-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "CoStaffCkpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT STAFF-EXCEPTIONS ASSIGN TO "CoStaffExceptions"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT XFER-AUDIT-LOG ASSIGN TO "XferAuditLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XAL-STATUS.
       *
         DATA DIVISION.
         FILE SECTION.
            COPY ChlfdCoStaff.
            COPY ChlfdCoStaffASCII.
+           01  ASCII-SALARY-VIEW REDEFINES ASCII-RECORD.
+               03  FILLER          PIC X(124).
+               03  AV-SALARY       PIC S9(07)V99.
+               03  FILLER          PIC X(31).
+           01  ASCII-HDR-TRL-VIEW REDEFINES ASCII-RECORD.
+               03  HT-TAG            PIC X(06).
+               03  HT-EXPORT-DATE    PIC 9(08).
+               03  HT-RECORD-COUNT   PIC 9(06).
+               03  FILLER            PIC X(144).
+           FD  CKPT-FILE
+               LABEL RECORDS ARE STANDARD.
+           01  CKPT-RECORD          PIC X(09).
+           FD  STAFF-EXCEPTIONS
+               LABEL RECORDS ARE STANDARD.
+           01  EXCEPTION-RECORD     PIC X(164).
+           COPY ChlfdXferAuditLog.
       *
        WORKING-STORAGE SECTION.
            77  WS-EOF        PIC X(3) VALUE "   ".
            77  WS-ACCEPT     PIC X VALUE " ".
            77  POS           PIC 9(4) VALUE 0.
            77  WS-COUNT      PIC 9(4) VALUE 0.
+           77  WS-DUP-COUNT  PIC 9(4) VALUE 0.
            77  WS-MESSAGE    PIC X(60) VALUE " ".
+           77  WS-FILTER-DEPT   PIC X(04) VALUE " ".
+           77  WS-FILTER-STATUS PIC X(01) VALUE " ".
+           77  WS-CONFIRM       PIC X VALUE " ".
+           77  WS-IMPORT-CONFIRM-SW PIC X VALUE " ".
+               88  WS-IMPORT-CONFIRMED VALUE "Y".
+           77  WS-CTL-COUNT         PIC 9(06) VALUE 0.
+           77  WS-CTL-SALARY-TOTAL  PIC S9(09)V99 VALUE 0.
+           77  WS-CTL-SALARY-EDIT   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           77  WS-TRL-COUNT         PIC 9(06) VALUE 0.
+           77  WS-CKPT-KEY       PIC X(09) VALUE SPACES.
+           77  WS-RESUME-SW      PIC X VALUE "N".
+               88  WS-RESUMING          VALUE "Y".
+           77  WS-XFER-WORK-NAME    PIC X(20) VALUE "CoStaffInOutWork".
+           77  WS-XFER-CIPHER-NAME  PIC X(20) VALUE "CoStaffInOutASCII".
+           77  WS-XFER-COMMAND      PIC X(150) VALUE SPACES.
+           77  WS-XFER-STATUS       PIC 9(4) BINARY COMP VALUE 0.
+           77  WS-XFER-CHECKSUM     PIC 9(10) VALUE 0.
+           77  WS-XFER-CRYPTO-SW    PIC X VALUE " ".
+               88  WS-XFER-CRYPTO-FAILED  VALUE "Y".
+           77  WS-NOW               PIC X(21) VALUE " ".
+           COPY "XferPassword".
            01  WS-STAFF-STATUS.
                03  WS-STAT1  PIC 99.
+           01  WS-CKPT-STATUS.
+               03  WS-CKPT-ST1   PIC 99.
+           01  WS-EXCP-STATUS.
+               03  WS-EXCP-ST1   PIC 99.
+           01  WS-XAL-STATUS.
+               03  WS-XAL-ST1    PIC 99.
       *
-        PROCEDURE DIVISION.
+        LINKAGE SECTION.
+        01  LK-BATCH-PARMS.
+            03  LK-DIRECTION     PIC X.
+            03  LK-RETURN-CODE   PIC 9(02).
+      *
+        PROCEDURE DIVISION USING LK-BATCH-PARMS.
         CONTROL-PARAGRAPH SECTION.
            PERFORM A-ACCEPT.
            PERFORM A-INIT.
            IF WS-ACCEPT = "E"
                PERFORM B-EXPORT
            ELSE
-               PERFORM B-IMPORT.
+               PERFORM A-CONTROL-TOTALS
+               IF WS-IMPORT-CONFIRMED
+                   PERFORM B-IMPORT
+               ELSE
+                   MOVE "IMPORT CANCELLED BY OPERATOR" TO WS-MESSAGE
+                   PERFORM ERROR-MESSAGE.
           PERFORM C-END.
-           STOP RUN.
+           MOVE 0 TO LK-RETURN-CODE.
+           GOBACK.
         CONTROL-000.
-           EXIT. 
+           EXIT.
       *
        A-ACCEPT SECTION.
        A-001.
+           IF LK-DIRECTION = "E" OR LK-DIRECTION = "I"
+              MOVE LK-DIRECTION TO WS-ACCEPT
+              GO TO A-AC-EXIT.
            MOVE 0810 TO POS.
            DISPLAY "** STAFF EXPORT / IMPORT OF DATA **" AT POS
            MOVE 1010 TO POS
@@ -55,6 +122,17 @@
            ACCEPT WS-ACCEPT AT POS.
            IF WS-ACCEPT NOT = "E" AND NOT = "I"
               GO TO A-001.
+           IF WS-ACCEPT = "E"
+              MOVE 1110 TO POS
+              DISPLAY "FILTER BY DEPARTMENT (BLANK=ALL): [    ]"
+                 AT POS
+              MOVE 1145 TO POS
+              ACCEPT WS-FILTER-DEPT AT POS
+              MOVE 1210 TO POS
+              DISPLAY "FILTER BY STATUS A/I (BLANK=ALL): [ ]"
+                 AT POS
+              MOVE 1245 TO POS
+              ACCEPT WS-FILTER-STATUS AT POS.
         A-AC-EXIT.
            EXIT.
       *
@@ -62,58 +140,224 @@
         A-000.
            OPEN OUTPUT STAFF-FILE.
            
-           MOVE WS-STAT1 TO WS-MESSAGE
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
            
+           PERFORM CHECKPOINT-LOAD.
            IF WS-ACCEPT = "E"
-               MOVE " " TO STAFF-KEY
-               START STAFF-FILE KEY NOT < STAFF-KEY.
-            
+              IF WS-RESUMING
+                 MOVE WS-CKPT-KEY TO STAFF-KEY
+                 START STAFF-FILE KEY > STAFF-KEY
+              ELSE
+                 MOVE " " TO STAFF-KEY
+                 START STAFF-FILE KEY NOT < STAFF-KEY.
+
+           IF WS-ACCEPT = "I"
+              PERFORM XFER-DECRYPT-ASCII
+              IF WS-XFER-CRYPTO-FAILED
+                 CLOSE STAFF-FILE
+                 MOVE 94 TO LK-RETURN-CODE
+                 GOBACK.
+
+           IF WS-ACCEPT = "E"
+              IF NOT WS-RESUMING
+                 OPEN OUTPUT STAFF-ASCII
+                 CLOSE STAFF-ASCII.
+
            IF WS-ACCEPT = "E"
               OPEN EXTEND STAFF-ASCII
+              IF NOT WS-RESUMING
+                 PERFORM BE-WRITE-HEADER
            ELSE
               OPEN INPUT STAFF-ASCII.
-           
-           MOVE WS-STAT1 TO WS-MESSAGE
+
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
-           
+
             IF WS-STAT1 NOT = 0
                MOVE "EXCLUDING IMPORT FOR THIS COMPANY" TO WS-MESSAGE
                PERFORM ERROR-MESSAGE
                PERFORM C-END
-               STOP RUN.
+               MOVE 90 TO LK-RETURN-CODE
+               GOBACK.
+
+           IF WS-ACCEPT = "I"
+              OPEN EXTEND STAFF-EXCEPTIONS
+              IF WS-EXCP-ST1 = 35
+                 OPEN OUTPUT STAFF-EXCEPTIONS.
         A-EXIT.
            EXIT.
+      *
+        CHECKPOINT-LOAD SECTION.
+        CKL-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           MOVE "N" TO WS-RESUME-SW.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-ST1 NOT = 0
+              GO TO CKL-EXIT.
+           READ CKPT-FILE
+               AT END
+             CLOSE CKPT-FILE
+             GO TO CKL-EXIT.
+           CLOSE CKPT-FILE.
+           IF CKPT-RECORD NOT = SPACES
+              MOVE CKPT-RECORD TO WS-CKPT-KEY
+              MOVE "Y" TO WS-RESUME-SW
+              DISPLAY "CHECKPOINT FOUND, RESUMING AFTER KEY: "
+                 WS-CKPT-KEY.
+        CKL-EXIT.
+           EXIT.
+      *
+        CHECKPOINT-SAVE SECTION.
+        CKS-005.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-CKPT-KEY TO CKPT-RECORD.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+      *
+        CHECKPOINT-CLEAR SECTION.
+        CKC-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+      *
+        A-CONTROL-TOTALS SECTION.
+        ACT-005.
+           MOVE "N" TO WS-IMPORT-CONFIRM-SW.
+           IF WS-ACCEPT = "E"
+              MOVE "Y" TO WS-IMPORT-CONFIRM-SW
+              GO TO ACT-EXIT.
+           MOVE 0 TO WS-CTL-COUNT.
+           MOVE 0 TO WS-CTL-SALARY-TOTAL.
+        ACT-010.
+           READ STAFF-ASCII NEXT
+               AT END
+             GO TO ACT-020.
+           IF HT-TAG = "STFHDR"
+              GO TO ACT-010.
+           IF HT-TAG = "STFTRL"
+              MOVE HT-RECORD-COUNT TO WS-TRL-COUNT
+              GO TO ACT-010.
+           ADD 1 TO WS-CTL-COUNT.
+           ADD AV-SALARY TO WS-CTL-SALARY-TOTAL.
+           GO TO ACT-010.
+        ACT-020.
+           CLOSE STAFF-ASCII.
+           OPEN INPUT STAFF-ASCII.
+           IF WS-TRL-COUNT NOT = 0 AND WS-TRL-COUNT NOT = WS-CTL-COUNT
+              MOVE "WARNING: TRAILER COUNT DOES NOT MATCH FILE"
+                 TO WS-MESSAGE
+              PERFORM ERROR-MESSAGE.
+           MOVE WS-CTL-SALARY-TOTAL TO WS-CTL-SALARY-EDIT.
+           MOVE 1310 TO POS.
+           DISPLAY "RECORDS TO IMPORT:  " AT POS.
+           MOVE 1331 TO POS.
+           DISPLAY WS-CTL-COUNT AT POS.
+           MOVE 1410 TO POS.
+           DISPLAY "TOTAL SALARY VALUE: " AT POS.
+           MOVE 1431 TO POS.
+           DISPLAY WS-CTL-SALARY-EDIT AT POS.
+           IF LK-DIRECTION = "I"
+              MOVE "Y" TO WS-IMPORT-CONFIRM-SW
+              GO TO ACT-EXIT.
+           MOVE 1510 TO POS.
+           DISPLAY "CONFIRM IMPORT, Y/N: [ ]" AT POS.
+           MOVE 1532 TO POS.
+           ACCEPT WS-CONFIRM AT POS.
+           IF WS-CONFIRM = "Y"
+              MOVE "Y" TO WS-IMPORT-CONFIRM-SW
+           ELSE
+              MOVE "N" TO WS-IMPORT-CONFIRM-SW.
+        ACT-EXIT.
+           EXIT.
       *
         B-EXPORT SECTION.
         BE-005.
            READ STAFF-FILE NEXT
-               AT END 
+               AT END
              DISPLAY WS-COUNT
              GO TO BE-EXIT.
-               
+
+           IF WS-FILTER-DEPT NOT = " "
+                AND STAFF-DEPARTMENT NOT = WS-FILTER-DEPT
+              GO TO BE-005.
+           IF WS-FILTER-STATUS NOT = " "
+                AND STAFF-EMPLOYEE-STATUS NOT = WS-FILTER-STATUS
+              GO TO BE-005.
+
            DISPLAY STAFF-KEY.
-           
+
            ADD 1 TO WS-COUNT.
 
            MOVE STAFF-RECORD    TO ASCII-RECORD.
         BE-010.
-      *     WRITE ASCII-RECORD
-      *           INVALID KEY
-             DISPLAY "INVALID WRITE FOR ASCII FILE...."
-             DISPLAY WS-STAT1
-             STOP RUN.
+           WRITE ASCII-RECORD.
+           IF WS-STAT1 NOT = 0
+             MOVE "INVALID WRITE FOR ASCII FILE...." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
+             MOVE 91 TO LK-RETURN-CODE
+             GOBACK.
+           MOVE STAFF-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD STAFF-EMPLOYEE-NUMBER TO WS-XFER-CHECKSUM.
 
            GO TO BE-005.
         BE-EXIT.
+           PERFORM BE-WRITE-TRAILER.
+           PERFORM CHECKPOINT-CLEAR.
+           CLOSE STAFF-ASCII.
+           PERFORM XFER-ENCRYPT-ASCII.
+           IF WS-XFER-CRYPTO-FAILED
+              CLOSE STAFF-FILE
+              MOVE 95 TO LK-RETURN-CODE
+              GOBACK.
            EXIT.
+      *
+        BE-WRITE-HEADER.
+      *    Carries the export date and record count so the
+      *    receiving company can confirm the file is complete.
+           MOVE SPACES                      TO ASCII-RECORD.
+           MOVE "STFHDR"                    TO HT-TAG.
+           MOVE FUNCTION CURRENT-DATE       TO WS-NOW.
+           MOVE WS-NOW (1:8)                TO HT-EXPORT-DATE.
+           MOVE 0                           TO HT-RECORD-COUNT.
+           WRITE ASCII-RECORD.
+           IF WS-STAT1 NOT = 0
+             MOVE "INVALID WRITE FOR ASCII FILE...." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
+             MOVE 91 TO LK-RETURN-CODE
+             GOBACK.
+      *
+        BE-WRITE-TRAILER.
+           MOVE SPACES                      TO ASCII-RECORD.
+           MOVE "STFTRL"                    TO HT-TAG.
+           MOVE FUNCTION CURRENT-DATE       TO WS-NOW.
+           MOVE WS-NOW (1:8)                TO HT-EXPORT-DATE.
+           MOVE WS-COUNT                    TO HT-RECORD-COUNT.
+           WRITE ASCII-RECORD.
+           IF WS-STAT1 NOT = 0
+             MOVE "INVALID WRITE FOR ASCII FILE...." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
+             MOVE 91 TO LK-RETURN-CODE
+             GOBACK.
       *
         B-IMPORT SECTION.
         BI-005.
            READ STAFF-ASCII NEXT
-               AT END 
+               AT END
              GO TO BI-EXIT.
-               
+
+           IF HT-TAG = "STFHDR" OR HT-TAG = "STFTRL"
+              GO TO BI-005.
+
+           IF WS-RESUMING AND ASCII-KEY NOT > WS-CKPT-KEY
+              GO TO BI-005.
+
            DISPLAY ASCII-MESSAGE AT 1505
            ADD 1 TO WS-COUNT
            DISPLAY WS-COUNT AT 2510.
@@ -122,23 +366,61 @@
         BI-010.
            WRITE STAFF-RECORD
                  INVALID KEY
-             DISPLAY "INVALID WRITE FOR ISAM FILE..."
-             DISPLAY WS-STAT1
-             CLOSE STAFF-FILE
-                   STAFF-ASCII
-             CALL "C$SLEEP" USING 5
-             STOP RUN.
+             IF WS-STAT1 = 22
+               ADD 1 TO WS-DUP-COUNT
+               MOVE STAFF-RECORD TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               DISPLAY "DUPLICATE KEY WRITTEN TO EXCEPTIONS: "
+                  STAFF-KEY
+             ELSE
+               MOVE "INVALID WRITE FOR ISAM FILE..." TO WS-MESSAGE
+               PERFORM ERROR-MESSAGE
+               PERFORM STATUS-TEXT
+               PERFORM ERROR-MESSAGE
+               CLOSE STAFF-FILE
+                     STAFF-ASCII
+                     STAFF-EXCEPTIONS
+               CALL "C$SLEEP" USING 5
+               MOVE 92 TO LK-RETURN-CODE
+               GOBACK.
+           MOVE ASCII-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD ASCII-EMPLOYEE-NUMBER TO WS-XFER-CHECKSUM.
            GO TO BI-005.
         BI-EXIT.
+           PERFORM CHECKPOINT-CLEAR.
            EXIT.
       *    
         C-END SECTION.
         C-000.
            CLOSE STAFF-FILE
                  STAFF-ASCII.
+           IF WS-ACCEPT = "I"
+              CLOSE STAFF-EXCEPTIONS.
+           IF WS-ACCEPT = "I" AND WS-DUP-COUNT NOT = 0
+              DISPLAY "DUPLICATE KEYS WRITTEN TO EXCEPTIONS: "
+                 WS-DUP-COUNT.
+           PERFORM C-XFER-AUDIT.
            MOVE "FINISHED, CLOSING AND EXIT" TO WS-MESSAGE
            PERFORM ERROR-MESSAGE.
         C-EXIT.
            EXIT.
+      *
+        C-XFER-AUDIT.
+           OPEN EXTEND XFER-AUDIT-LOG.
+           IF WS-XAL-ST1 = 35
+              OPEN OUTPUT XFER-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE SPACES          TO XFER-AUDIT-RECORD.
+           MOVE WS-NOW (1:14)   TO XAL-TIMESTAMP.
+           MOVE "COSTFFXX"      TO XAL-PROGRAM.
+           MOVE WS-ACCEPT       TO XAL-DIRECTION.
+           MOVE WS-COUNT        TO XAL-COUNT.
+           MOVE WS-XFER-CHECKSUM TO XAL-CHECKSUM.
+           WRITE XFER-AUDIT-RECORD.
+           CLOSE XFER-AUDIT-LOG.
+      *
+        COPY "XferCrypto".
+        COPY "StatusText".
         COPY "ErrorMessage".
       * END-OF-JOB.
