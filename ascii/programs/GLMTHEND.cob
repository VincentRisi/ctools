@@ -0,0 +1,225 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. GLMTHEND.
+        AUTHOR.     CHRISTENSEN.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. B20.
+        OBJECT-COMPUTER. B20.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT GLJRN-FILE ASSIGN TO "GlJrn"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GLJRN-KEY
+               FILE STATUS IS WS-GLJRN-STATUS.
+           SELECT GL-MASTER ASSIGN TO "GlMaster"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GL-KEY
+               ALTERNATE RECORD KEY IS GL-DESCRIPTION WITH DUPLICATES
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "GlMthEndCkpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *
+        DATA DIVISION.
+        FILE SECTION.
+           COPY ChlfdGlJrn.
+           COPY ChlfdGlMast.
+           FD  CKPT-FILE
+               LABEL RECORDS ARE STANDARD.
+           01  CKPT-RECORD          PIC X(09).
+      *
+       WORKING-STORAGE SECTION.
+           77  POS              PIC 9(4) VALUE 0.
+           77  WS-CONFIRM       PIC X VALUE " ".
+           77  WS-COUNT         PIC 9(6) VALUE 0.
+           77  WS-ACCT-COUNT    PIC 9(6) VALUE 0.
+           77  WS-MESSAGE       PIC X(60) VALUE " ".
+           77  WS-POST-COUNT    PIC 9(06) VALUE 0.
+           77  WS-IDX           PIC 9(04) COMP VALUE 0.
+           77  WS-NEW-BAL-EDIT  PIC Z(8)9.99-.
+           77  WS-MOVE-EDIT     PIC Z(8)9.99-.
+           77  WS-CKPT-KEY      PIC X(09) VALUE SPACES.
+           77  WS-LAST-KEY      PIC X(09) VALUE SPACES.
+           77  WS-RESUME-SW     PIC X VALUE "N".
+               88  WS-RESUMING        VALUE "Y".
+           01  WS-GLJRN-STATUS.
+               03  WS-STAT1     PIC 99.
+           01  WS-GL-STATUS.
+               03  WS-GLM-STAT1 PIC 99.
+           01  WS-CKPT-STATUS.
+               03  WS-CKPT-ST1  PIC 99.
+           01  WS-MOVEMENT-TABLE.
+               03  WS-MOVEMENT OCCURS 500 TIMES
+                               INDEXED BY WS-MT-IDX.
+                   05  WS-MT-ACCOUNT    PIC X(06).
+                   05  WS-MT-BAL        PIC S9(09)V99.
+      *
+        PROCEDURE DIVISION.
+        CONTROL-PARAGRAPH SECTION.
+           PERFORM A-INIT.
+           PERFORM B-ACCUMULATE.
+           PERFORM C-CONFIRM.
+           IF WS-CONFIRM = "Y"
+              PERFORM D-POST.
+           PERFORM E-END.
+           STOP RUN.
+        CONTROL-000.
+           EXIT.
+      *
+        A-INIT SECTION.
+        A-000.
+           MOVE 0 TO WS-ACCT-COUNT.
+           OPEN INPUT GLJRN-FILE.
+           PERFORM STATUS-TEXT.
+           PERFORM ERROR-MESSAGE.
+           IF WS-STAT1 NOT = 0
+              MOVE "NO JOURNAL FILE, MONTH END ABORTED" TO WS-MESSAGE
+              PERFORM ERROR-MESSAGE
+              STOP RUN.
+           PERFORM CHECKPOINT-LOAD.
+           IF WS-RESUMING
+              MOVE WS-CKPT-KEY TO GLJRN-KEY
+              START GLJRN-FILE KEY > GLJRN-KEY
+           ELSE
+              MOVE 0 TO GLJRN-REFERENCE
+              START GLJRN-FILE KEY NOT < GLJRN-KEY.
+        A-EXIT.
+           EXIT.
+      *
+        CHECKPOINT-LOAD SECTION.
+        CKL-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           MOVE "N" TO WS-RESUME-SW.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-ST1 NOT = 0
+              GO TO CKL-EXIT.
+           READ CKPT-FILE
+               AT END
+             CLOSE CKPT-FILE
+             GO TO CKL-EXIT.
+           CLOSE CKPT-FILE.
+           IF CKPT-RECORD NOT = SPACES
+              MOVE CKPT-RECORD TO WS-CKPT-KEY
+              MOVE "Y" TO WS-RESUME-SW
+              DISPLAY "CHECKPOINT FOUND, POSTING ONLY ENTRIES AFTER: "
+                 WS-CKPT-KEY.
+        CKL-EXIT.
+           EXIT.
+      *
+        CHECKPOINT-SAVE SECTION.
+        CKS-005.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-CKPT-KEY TO CKPT-RECORD.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+      *
+        B-ACCUMULATE SECTION.
+        BA-005.
+           READ GLJRN-FILE NEXT
+               AT END
+             GO TO BA-EXIT.
+           ADD 1 TO WS-COUNT.
+           MOVE GLJRN-KEY TO WS-LAST-KEY.
+           PERFORM BA-FIND-OR-INSERT.
+           GO TO BA-005.
+        BA-EXIT.
+           EXIT.
+      *
+        BA-FIND-OR-INSERT SECTION.
+        BAFI-005.
+           MOVE 1 TO WS-MT-IDX.
+        BAFI-010.
+           IF WS-MT-IDX > WS-ACCT-COUNT
+              GO TO BAFI-020.
+           IF WS-MT-ACCOUNT (WS-MT-IDX) = GLJRN-ACCOUNT
+              ADD GLJRN-BAL TO WS-MT-BAL (WS-MT-IDX)
+              GO TO BAFI-EXIT.
+           SET WS-MT-IDX UP BY 1.
+           GO TO BAFI-010.
+        BAFI-020.
+           IF WS-ACCT-COUNT > 499
+              MOVE "TOO MANY GL ACCOUNTS, MONTH END ABORTED"
+                 TO WS-MESSAGE
+              PERFORM ERROR-MESSAGE
+              STOP RUN.
+           ADD 1 TO WS-ACCT-COUNT.
+           SET WS-MT-IDX TO WS-ACCT-COUNT.
+           MOVE GLJRN-ACCOUNT TO WS-MT-ACCOUNT (WS-MT-IDX).
+           MOVE GLJRN-BAL     TO WS-MT-BAL (WS-MT-IDX).
+        BAFI-EXIT.
+           EXIT.
+      *
+        C-CONFIRM SECTION.
+        C-005.
+           DISPLAY "** GL MONTH END ROLL-FORWARD **".
+           DISPLAY "JOURNAL RECORDS READ:      " WS-COUNT.
+           DISPLAY "ACCOUNTS TO BE UPDATED:     " WS-ACCT-COUNT.
+           DISPLAY "CONFIRM POSTING TO GL MASTER, Y/N: ".
+           ACCEPT WS-CONFIRM.
+        C-EXIT.
+           EXIT.
+      *
+        D-POST SECTION.
+        D-000.
+           OPEN I-O GL-MASTER.
+           MOVE WS-GLM-STAT1 TO WS-STAT1.
+           PERFORM STATUS-TEXT.
+           PERFORM ERROR-MESSAGE.
+           IF WS-GLM-STAT1 NOT = 0
+              MOVE "NO GL MASTER, MONTH END ABORTED" TO WS-MESSAGE
+              PERFORM ERROR-MESSAGE
+              STOP RUN.
+           MOVE 1 TO WS-MT-IDX.
+        D-005.
+           IF WS-MT-IDX > WS-ACCT-COUNT
+              PERFORM D-SAVE-CHECKPOINT
+              GO TO D-EXIT.
+           MOVE WS-MT-ACCOUNT (WS-MT-IDX) TO GL-NUMBER.
+           READ GL-MASTER
+               INVALID KEY
+             DISPLAY "NO SUCH GL ACCOUNT, MOVEMENT NOT POSTED: "
+                GL-NUMBER
+             SET WS-MT-IDX UP BY 1
+             GO TO D-005.
+           ADD WS-MT-BAL (WS-MT-IDX) TO GL-BALANCE.
+           REWRITE GL-RECORD
+               INVALID KEY
+             DISPLAY "REWRITE FAILED FOR GL ACCOUNT: " GL-NUMBER
+             DISPLAY WS-GLM-STAT1
+             SET WS-MT-IDX UP BY 1
+             GO TO D-005.
+           ADD 1 TO WS-POST-COUNT.
+           MOVE WS-MT-BAL (WS-MT-IDX) TO WS-MOVE-EDIT.
+           MOVE GL-BALANCE             TO WS-NEW-BAL-EDIT.
+           DISPLAY "ACCOUNT " GL-NUMBER " MOVEMENT " WS-MOVE-EDIT
+              " NEW BALANCE " WS-NEW-BAL-EDIT.
+           SET WS-MT-IDX UP BY 1.
+           GO TO D-005.
+        D-EXIT.
+           EXIT.
+      *
+        D-SAVE-CHECKPOINT.
+           IF WS-COUNT NOT = 0
+              MOVE WS-LAST-KEY TO WS-CKPT-KEY
+              PERFORM CHECKPOINT-SAVE.
+      *
+        E-END SECTION.
+        E-000.
+           CLOSE GLJRN-FILE.
+           IF WS-CONFIRM = "Y"
+              CLOSE GL-MASTER
+              DISPLAY "ACCOUNTS POSTED: " WS-POST-COUNT
+           ELSE
+              DISPLAY "MONTH END CANCELLED, NO ACCOUNTS POSTED".
+           MOVE "FINISHED, CLOSING AND EXIT" TO WS-MESSAGE
+           PERFORM ERROR-MESSAGE.
+        E-EXIT.
+           EXIT.
+      *
+        COPY "StatusText".
+        COPY "ErrorMessage".
+      * END-OF-JOB.
