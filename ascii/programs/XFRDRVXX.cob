@@ -0,0 +1,133 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. XFRDRVXX.
+        AUTHOR.     CHRISTENSEN.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. B20.
+        OBJECT-COMPUTER. B20.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT XFER-LOG ASSIGN TO "XferDriverLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+      *
+        DATA DIVISION.
+        FILE SECTION.
+           FD  XFER-LOG
+               LABEL RECORDS ARE STANDARD.
+           01  LOG-RECORD.
+               03  LG-TIMESTAMP     PIC X(14).
+               03  FILLER           PIC X(01).
+               03  LG-PROGRAM       PIC X(08).
+               03  FILLER           PIC X(01).
+               03  LG-DIRECTION     PIC X(01).
+               03  FILLER           PIC X(01).
+               03  LG-RESULT        PIC X(05).
+               03  FILLER           PIC X(28).
+      *
+       WORKING-STORAGE SECTION.
+           77  WS-ACCEPT       PIC X VALUE " ".
+           77  POS             PIC 9(4) VALUE 0.
+           77  WS-MESSAGE      PIC X(60) VALUE " ".
+           77  WS-NOW          PIC X(21) VALUE " ".
+           77  WS-CUR-PROGRAM  PIC X(08) VALUE " ".
+           01  WS-LOG-STATUS.
+               03  WS-LOG-ST1  PIC 99.
+           01  WS-BATCH-PARMS.
+               03  WS-DIRECTION     PIC X.
+               03  WS-RETURN-CODE   PIC 9(02).
+      *
+        PROCEDURE DIVISION.
+        CONTROL-PARAGRAPH SECTION.
+           PERFORM A-ACCEPT.
+           PERFORM A-INIT.
+           PERFORM B-RUN-ALL.
+           PERFORM C-END.
+           STOP RUN.
+        CONTROL-000.
+           EXIT.
+      *
+       A-ACCEPT SECTION.
+       A-001.
+           MOVE 0810 TO POS.
+           DISPLAY "** RUN ALL INTER-BRANCH TRANSFERS **" AT POS
+           MOVE 1010 TO POS
+           DISPLAY "ENTER E=EXPORT ALL, I=IMPORT ALL: [ ]" AT POS
+           MOVE 1047 TO POS
+           ACCEPT WS-ACCEPT AT POS.
+           IF WS-ACCEPT NOT = "E" AND NOT = "I"
+              GO TO A-001.
+        A-AC-EXIT.
+           EXIT.
+      *
+        A-INIT SECTION.
+        A-000.
+           OPEN EXTEND XFER-LOG.
+           IF WS-LOG-ST1 = 35
+              OPEN OUTPUT XFER-LOG.
+        A-EXIT.
+           EXIT.
+      *
+        B-RUN-ALL SECTION.
+        B-005.
+           MOVE WS-ACCEPT TO WS-DIRECTION.
+           PERFORM B-RUN-COSTFFXX.
+           PERFORM B-RUN-DRDELVXX.
+           PERFORM B-RUN-GLJRNLXX.
+           PERFORM B-RUN-GLMASTXX.
+           PERFORM B-RUN-STCHANXX.
+        B-EXIT.
+           EXIT.
+      *
+        B-RUN-COSTFFXX.
+           MOVE "COSTFFXX" TO WS-CUR-PROGRAM.
+           MOVE 99 TO WS-RETURN-CODE.
+           CALL "COSTFFXX" USING WS-BATCH-PARMS.
+           PERFORM B-LOG-RESULT.
+      *
+        B-RUN-DRDELVXX.
+           MOVE "DRDELVXX" TO WS-CUR-PROGRAM.
+           MOVE 99 TO WS-RETURN-CODE.
+           CALL "DRDELVXX" USING WS-BATCH-PARMS.
+           PERFORM B-LOG-RESULT.
+      *
+        B-RUN-GLJRNLXX.
+           MOVE "GLJRNLXX" TO WS-CUR-PROGRAM.
+           MOVE 99 TO WS-RETURN-CODE.
+           CALL "GLJRNLXX" USING WS-BATCH-PARMS.
+           PERFORM B-LOG-RESULT.
+      *
+        B-RUN-GLMASTXX.
+           MOVE "GLMASTXX" TO WS-CUR-PROGRAM.
+           MOVE 99 TO WS-RETURN-CODE.
+           CALL "GLMASTXX" USING WS-BATCH-PARMS.
+           PERFORM B-LOG-RESULT.
+      *
+        B-RUN-STCHANXX.
+           MOVE "STCHANXX" TO WS-CUR-PROGRAM.
+           MOVE 99 TO WS-RETURN-CODE.
+           CALL "STCHANXX" USING WS-BATCH-PARMS.
+           PERFORM B-LOG-RESULT.
+      *
+        B-LOG-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE SPACES          TO LOG-RECORD.
+           MOVE WS-NOW (1:14)   TO LG-TIMESTAMP.
+           MOVE WS-CUR-PROGRAM  TO LG-PROGRAM.
+           MOVE WS-DIRECTION    TO LG-DIRECTION.
+           IF WS-RETURN-CODE = 0
+              MOVE "OK"    TO LG-RESULT
+           ELSE
+              MOVE "ERROR" TO LG-RESULT.
+           WRITE LOG-RECORD.
+           DISPLAY WS-CUR-PROGRAM " " LG-RESULT.
+      *
+        C-END SECTION.
+        C-000.
+           CLOSE XFER-LOG.
+           MOVE "FINISHED, CLOSING AND EXIT" TO WS-MESSAGE
+           PERFORM ERROR-MESSAGE.
+        C-EXIT.
+           EXIT.
+        COPY "ErrorMessage".
+      * END-OF-JOB.
