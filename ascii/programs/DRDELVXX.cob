@@ -13,24 +13,88 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS DRDEL-KEY
                FILE STATUS IS WS-DRDEL-STATUS.
-           SELECT DEBTOR-ASCII ASSIGN TO "DrDeliverASCII"
+           SELECT DEBTOR-ASCII ASSIGN TO "DrDeliverWork"
                FILE STATUS IS WS-DRDEL-STATUS.
+           SELECT DEBTOR-MASTER ASSIGN TO "DebtorMaster"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEBTOR-KEY
+               FILE STATUS IS WS-DEBTOR-STATUS.
+           SELECT DELIVERY-CSV ASSIGN TO "DrDeliverCsv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "DrDeliverCkpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT DRDEL-EXCEPTIONS ASSIGN TO "DrDeliverExceptions"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT XFER-AUDIT-LOG ASSIGN TO "XferAuditLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XAL-STATUS.
       *
         DATA DIVISION.
         FILE SECTION.
            COPY ChlfdDrDelAddress.
            COPY ChlfdDrDelAddressASCII.
+           COPY ChlfdDebtor.
+           FD  DELIVERY-CSV
+               LABEL RECORDS ARE STANDARD.
+           01  CSV-RECORD               PIC X(100).
+           FD  CKPT-FILE
+               LABEL RECORDS ARE STANDARD.
+           01  CKPT-RECORD              PIC X(09).
+           FD  DRDEL-EXCEPTIONS
+               LABEL RECORDS ARE STANDARD.
+           01  EXCEPTION-RECORD         PIC X(160).
+           COPY ChlfdXferAuditLog.
       *
        WORKING-STORAGE SECTION.
            77  WS-EOF        PIC X(3) VALUE "   ".
            77  WS-ACCEPT     PIC X VALUE " ".
            77  POS           PIC 9(4) VALUE 0.
            77  WS-COUNT      PIC 9(6) VALUE 0.
+           77  WS-REJECT-COUNT  PIC 9(6) VALUE 0.
            77  WS-MESSAGE    PIC X(60) VALUE " ".
+           77  WS-EXPORT-FORMAT PIC X VALUE "F".
+               88  WS-CSV-FORMAT       VALUE "C".
+           77  WS-FOUND-SW      PIC X VALUE " ".
+               88  WS-DEBTOR-FOUND     VALUE "Y".
+           77  WS-CSV-ACCT-X    PIC X(07) VALUE " ".
+           77  WS-CSV-NAME      PIC X(30) VALUE " ".
+           77  WS-CSV-ADDRESS1  PIC X(26) VALUE " ".
+           77  WS-CKPT-KEY       PIC X(09) VALUE SPACES.
+           77  WS-RESUME-SW      PIC X VALUE "N".
+               88  WS-RESUMING          VALUE "Y".
+           77  WS-XFER-WORK-NAME    PIC X(20) VALUE "DrDeliverWork".
+           77  WS-XFER-CIPHER-NAME  PIC X(20) VALUE "DrDeliverASCII".
+           77  WS-XFER-COMMAND      PIC X(150) VALUE SPACES.
+           77  WS-XFER-STATUS       PIC 9(4) BINARY COMP VALUE 0.
+           77  WS-XFER-CHECKSUM     PIC 9(10) VALUE 0.
+           77  WS-XFER-CRYPTO-SW    PIC X VALUE " ".
+               88  WS-XFER-CRYPTO-FAILED  VALUE "Y".
+           77  WS-NOW               PIC X(21) VALUE " ".
+           COPY "XferPassword".
            01  WS-DRDEL-STATUS.
                03  WS-STAT1  PIC 99.
+           01  WS-XAL-STATUS.
+               03  WS-XAL-ST1    PIC 99.
+           01  WS-DEBTOR-STATUS.
+               03  WS-DEBTOR-ST1  PIC 99.
+           01  WS-CSV-STATUS.
+               03  WS-CSV-ST1     PIC 99.
+           01  WS-CKPT-STATUS.
+               03  WS-CKPT-ST1    PIC 99.
+           01  WS-EXCP-STATUS.
+               03  WS-EXCP-ST1    PIC 99.
       *
-        PROCEDURE DIVISION.
+        LINKAGE SECTION.
+        01  LK-BATCH-PARMS.
+            03  LK-DIRECTION     PIC X.
+            03  LK-RETURN-CODE   PIC 9(02).
+      *
+        PROCEDURE DIVISION USING LK-BATCH-PARMS.
         CONTROL-PARAGRAPH SECTION.
            PERFORM A-ACCEPT.
            PERFORM A-INIT.
@@ -39,12 +103,16 @@
            ELSE
                PERFORM B-IMPORT.
           PERFORM C-END.
-           STOP RUN.
+           MOVE 0 TO LK-RETURN-CODE.
+           GOBACK.
         CONTROL-000.
-           EXIT. 
+           EXIT.
       *
        A-ACCEPT SECTION.
        A-001.
+           IF LK-DIRECTION = "E" OR LK-DIRECTION = "I"
+              MOVE LK-DIRECTION TO WS-ACCEPT
+              GO TO A-AC-EXIT.
            MOVE 0810 TO POS.
            DISPLAY "** DRDELADDRESS EXPORT / IMPORT OF DATA **" AT POS
            MOVE 1010 TO POS
@@ -54,6 +122,14 @@
            ACCEPT WS-ACCEPT AT POS.
            IF WS-ACCEPT NOT = "E" AND NOT = "I"
               GO TO A-001.
+           IF WS-ACCEPT = "E"
+              MOVE 1110 TO POS
+              DISPLAY "EXPORT FORMAT F=FIXED WIDTH, C=COURIER CSV: [ ]"
+                 AT POS
+              MOVE 1156 TO POS
+              ACCEPT WS-EXPORT-FORMAT AT POS
+              IF WS-EXPORT-FORMAT NOT = "F" AND NOT = "C"
+                 MOVE "F" TO WS-EXPORT-FORMAT.
         A-AC-EXIT.
            EXIT.
       *
@@ -61,28 +137,89 @@
         A-000.
            OPEN OUTPUT DEBTOR-DELIVERY.
            
-           MOVE WS-STAT1 TO WS-MESSAGE
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
            
+           PERFORM CHECKPOINT-LOAD.
            IF WS-ACCEPT = "E"
-               MOVE 0 TO DRDEL-ACCOUNT-NUMBER
-              START DEBTOR-DELIVERY KEY NOT < DRDEL-KEY.
-            
+              IF WS-RESUMING
+                 MOVE WS-CKPT-KEY TO DRDEL-KEY
+                 START DEBTOR-DELIVERY KEY > DRDEL-KEY
+              ELSE
+                 MOVE 0 TO DRDEL-ACCOUNT-NUMBER DRDEL-SITE-NUMBER
+                 START DEBTOR-DELIVERY KEY NOT < DRDEL-KEY.
+
+           IF WS-ACCEPT = "I"
+              PERFORM XFER-DECRYPT-ASCII
+              IF WS-XFER-CRYPTO-FAILED
+                 CLOSE DEBTOR-DELIVERY
+                 MOVE 94 TO LK-RETURN-CODE
+                 GOBACK.
+
+           IF WS-ACCEPT = "E"
+              IF NOT WS-RESUMING
+                 OPEN OUTPUT DEBTOR-ASCII
+                 CLOSE DEBTOR-ASCII.
+
            IF WS-ACCEPT = "E"
               OPEN EXTEND DEBTOR-ASCII
            ELSE
               OPEN INPUT DEBTOR-ASCII.
-           
-           MOVE WS-STAT1 TO WS-MESSAGE
+
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
-            
+
             IF WS-STAT1 NOT = 0
                MOVE "EXCLUDING IMPORT FOR THIS COMPANY" TO WS-MESSAGE
                PERFORM ERROR-MESSAGE
                PERFORM C-END
-               STOP RUN.
+               MOVE 90 TO LK-RETURN-CODE
+               GOBACK.
+
+           IF WS-ACCEPT = "E" AND WS-CSV-FORMAT
+              OPEN OUTPUT DELIVERY-CSV.
+
+           IF WS-ACCEPT = "I"
+              OPEN INPUT DEBTOR-MASTER
+              MOVE WS-DEBTOR-ST1 TO WS-MESSAGE
+              PERFORM ERROR-MESSAGE
+              OPEN EXTEND DRDEL-EXCEPTIONS
+              IF WS-EXCP-ST1 = 35
+                 OPEN OUTPUT DRDEL-EXCEPTIONS.
         A-EXIT.
            EXIT.
+      *
+        CHECKPOINT-LOAD SECTION.
+        CKL-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           MOVE "N" TO WS-RESUME-SW.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-ST1 NOT = 0
+              GO TO CKL-EXIT.
+           READ CKPT-FILE
+               AT END
+             CLOSE CKPT-FILE
+             GO TO CKL-EXIT.
+           CLOSE CKPT-FILE.
+           IF CKPT-RECORD NOT = SPACES
+              MOVE CKPT-RECORD TO WS-CKPT-KEY
+              MOVE "Y" TO WS-RESUME-SW
+              DISPLAY "CHECKPOINT FOUND, RESUMING AFTER KEY: "
+                 WS-CKPT-KEY.
+        CKL-EXIT.
+           EXIT.
+      *
+        CHECKPOINT-SAVE SECTION.
+        CKS-005.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-CKPT-KEY TO CKPT-RECORD.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+      *
+        CHECKPOINT-CLEAR SECTION.
+        CKC-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
       *
         B-EXPORT SECTION.
         BE-005.
@@ -92,52 +229,140 @@
              GO TO BE-EXIT.
                
            DISPLAY DRDEL-ACCOUNT-NUMBER.
-           
+
            ADD 1 TO WS-COUNT.
 
-           MOVE DEBTOR-DEL-RECORD    TO ASCII-RECORD.
-        BE-010.
-      *     WRITE ASCII-RECORD
-      *           INVALID KEY
-             DISPLAY "INVALID WRITE FOR ASCII FILE...."
-             DISPLAY WS-STAT1
-             STOP RUN.
-      *     IF WS-COUNT < 500
-             GO TO BE-005.
+           IF WS-CSV-FORMAT
+              PERFORM BE-CSV-LINE
+           ELSE
+              PERFORM BE-FIXED-LINE.
+           MOVE DRDEL-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD DRDEL-ACCOUNT-NUMBER TO WS-XFER-CHECKSUM.
+
+           GO TO BE-005.
         BE-EXIT.
+           PERFORM CHECKPOINT-CLEAR.
+           CLOSE DEBTOR-ASCII.
+           PERFORM XFER-ENCRYPT-ASCII.
+           IF WS-XFER-CRYPTO-FAILED
+              CLOSE DEBTOR-DELIVERY
+              MOVE 95 TO LK-RETURN-CODE
+              GOBACK.
            EXIT.
+      *
+        BE-FIXED-LINE.
+           MOVE DEBTOR-DEL-RECORD    TO ASCII-RECORD.
+           WRITE ASCII-RECORD.
+           IF WS-STAT1 NOT = 0
+             MOVE "INVALID WRITE FOR ASCII FILE...." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
+             MOVE 91 TO LK-RETURN-CODE
+             GOBACK.
+      *
+        BE-CSV-LINE.
+           MOVE DRDEL-ACCOUNT-NUMBER TO WS-CSV-ACCT-X.
+           MOVE DRDEL-NAME           TO WS-CSV-NAME.
+           INSPECT WS-CSV-NAME REPLACING ALL '"' BY "'".
+           MOVE DRDEL-ADDRESS1       TO WS-CSV-ADDRESS1.
+           INSPECT WS-CSV-ADDRESS1 REPLACING ALL '"' BY "'".
+           MOVE FUNCTION CONCATENATE(WS-CSV-ACCT-X, ",",
+             '"', FUNCTION TRIM(WS-CSV-NAME), '",',
+             '"', FUNCTION TRIM(WS-CSV-ADDRESS1), '"')   TO CSV-RECORD.
+           WRITE CSV-RECORD.
+           IF WS-CSV-ST1 NOT = 0
+             MOVE "INVALID WRITE FOR CSV FILE...." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             MOVE WS-CSV-ST1 TO WS-STAT1
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
+             MOVE 91 TO LK-RETURN-CODE
+             GOBACK.
       *
         B-IMPORT SECTION.
         BI-005.
            READ DEBTOR-ASCII NEXT
-               AT END 
+               AT END
              GO TO BI-EXIT.
 
+           IF WS-RESUMING AND ASCII-KEY NOT > WS-CKPT-KEY
+              GO TO BI-005.
+
            DISPLAY ASCII-MESSAGE AT 1505
            ADD 1 TO WS-COUNT
            DISPLAY WS-COUNT AT 2510.
 
+           MOVE ASCII-ACCOUNT-NUMBER TO DEBTOR-ACCOUNT-NUMBER.
+           READ DEBTOR-MASTER
+               INVALID KEY
+             MOVE "N" TO WS-FOUND-SW
+             GO TO BI-008.
+           MOVE "Y" TO WS-FOUND-SW.
+        BI-008.
+           IF NOT WS-DEBTOR-FOUND
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY "REJECTED, NO SUCH DEBTOR: " ASCII-ACCOUNT-NUMBER
+              MOVE ASCII-RECORD TO EXCEPTION-RECORD
+              WRITE EXCEPTION-RECORD
+              GO TO BI-005.
+
            MOVE ASCII-RECORD    TO DEBTOR-DEL-RECORD.
         BI-010.
            WRITE DEBTOR-DEL-RECORD
                  INVALID KEY
-             DISPLAY "INVALID WRITE FOR ISAM FILE..."
-             DISPLAY WS-STAT1
+             MOVE "INVALID WRITE FOR ISAM FILE..." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
              CLOSE DEBTOR-DELIVERY
                    DEBTOR-ASCII
+                   DEBTOR-MASTER
+                   DRDEL-EXCEPTIONS
              CALL "C$SLEEP" USING 3
-             STOP RUN.
+             MOVE 92 TO LK-RETURN-CODE
+             GOBACK.
+           MOVE ASCII-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD ASCII-ACCOUNT-NUMBER TO WS-XFER-CHECKSUM.
            GO TO BI-005.
         BI-EXIT.
+           PERFORM CHECKPOINT-CLEAR.
            EXIT.
-      *    
+      *
         C-END SECTION.
         C-000.
            CLOSE DEBTOR-DELIVERY
                  DEBTOR-ASCII.
+           IF WS-ACCEPT = "E" AND WS-CSV-FORMAT
+              CLOSE DELIVERY-CSV.
+           IF WS-ACCEPT = "I"
+              CLOSE DEBTOR-MASTER
+                    DRDEL-EXCEPTIONS.
+           IF WS-ACCEPT = "I" AND WS-REJECT-COUNT NOT = 0
+              DISPLAY "DELIVERY RECORDS REJECTED: " WS-REJECT-COUNT.
+           PERFORM C-XFER-AUDIT.
            MOVE "FINISHED, CLOSING AND EXIT" TO WS-MESSAGE
            PERFORM ERROR-MESSAGE.
         C-EXIT.
            EXIT.
+      *
+        C-XFER-AUDIT.
+           OPEN EXTEND XFER-AUDIT-LOG.
+           IF WS-XAL-ST1 = 35
+              OPEN OUTPUT XFER-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE SPACES          TO XFER-AUDIT-RECORD.
+           MOVE WS-NOW (1:14)   TO XAL-TIMESTAMP.
+           MOVE "DRDELVXX"      TO XAL-PROGRAM.
+           MOVE WS-ACCEPT       TO XAL-DIRECTION.
+           MOVE WS-COUNT        TO XAL-COUNT.
+           MOVE WS-XFER-CHECKSUM TO XAL-CHECKSUM.
+           WRITE XFER-AUDIT-RECORD.
+           CLOSE XFER-AUDIT-LOG.
+      *
+        COPY "XferCrypto".
+        COPY "StatusText".
         COPY "ErrorMessage".
       * END-OF-JOB.
