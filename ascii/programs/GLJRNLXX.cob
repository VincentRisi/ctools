@@ -13,24 +13,76 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS GLJRN-KEY
                FILE STATUS IS WS-GLJRN-STATUS.
-           SELECT GLJRN-ASCII ASSIGN TO "GlJrnASCII"
+           SELECT GLJRN-ASCII ASSIGN TO "GlJrnWork"
                FILE STATUS IS WS-GLJRN-STATUS.
+           SELECT GLJRN-EXCEPTIONS ASSIGN TO "GlJrnExceptions"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+           SELECT GL-AUDIT-LOG ASSIGN TO "GlAuditLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT XFER-AUDIT-LOG ASSIGN TO "XferAuditLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XAL-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "GlJrnCkpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
       *
         DATA DIVISION.
         FILE SECTION.
            COPY ChlfdGlJrn.
            COPY ChlfdGlJrnASCII.
+           FD  GLJRN-EXCEPTIONS
+               LABEL RECORDS ARE STANDARD.
+           01  EXCEPTION-RECORD        PIC X(73).
+           COPY ChlfdGlAuditLog.
+           FD  CKPT-FILE
+               LABEL RECORDS ARE STANDARD.
+           01  CKPT-RECORD             PIC X(09).
+           COPY ChlfdXferAuditLog.
       *
        WORKING-STORAGE SECTION.
            77  WS-EOF        PIC X(3) VALUE "   ".
            77  WS-ACCEPT     PIC X VALUE " ".
            77  POS           PIC 9(4) VALUE 0.
            77  WS-COUNT      PIC 9(6) VALUE 0.
+           77  WS-DUP-COUNT  PIC 9(6) VALUE 0.
            77  WS-MESSAGE    PIC X(60) VALUE " ".
+           77  WS-OPERATOR   PIC X(10) VALUE " ".
+           77  WS-FROM-DATE  PIC X(08) VALUE " ".
+           77  WS-TO-DATE    PIC X(08) VALUE " ".
+           77  WS-REC-DATE   PIC X(08) VALUE " ".
+           77  WS-CTL-BAL-TOTAL  PIC S9(09)V99 VALUE 0.
+           77  WS-CTL-BAL-EDIT   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           77  WS-NOW            PIC X(21) VALUE " ".
+           77  WS-CKPT-KEY       PIC X(09) VALUE SPACES.
+           77  WS-RESUME-SW      PIC X VALUE "N".
+               88  WS-RESUMING          VALUE "Y".
+           77  WS-XFER-WORK-NAME    PIC X(20) VALUE "GlJrnWork".
+           77  WS-XFER-CIPHER-NAME  PIC X(20) VALUE "GlJrnASCII".
+           77  WS-XFER-COMMAND      PIC X(150) VALUE SPACES.
+           77  WS-XFER-STATUS       PIC 9(4) BINARY COMP VALUE 0.
+           77  WS-XFER-CHECKSUM     PIC 9(10) VALUE 0.
+           77  WS-XFER-CRYPTO-SW    PIC X VALUE " ".
+               88  WS-XFER-CRYPTO-FAILED  VALUE "Y".
+           COPY "XferPassword".
            01  WS-GLJRN-STATUS.
                03  WS-STAT1  PIC 99.
+           01  WS-XAL-STATUS.
+               03  WS-XAL-ST1    PIC 99.
+           01  WS-EXCP-STATUS.
+               03  WS-EXCP-ST1  PIC 99.
+           01  WS-AUDIT-STATUS.
+               03  WS-AUDIT-ST1  PIC 99.
+           01  WS-CKPT-STATUS.
+               03  WS-CKPT-ST1   PIC 99.
       *
-        PROCEDURE DIVISION.
+        LINKAGE SECTION.
+        01  LK-BATCH-PARMS.
+            03  LK-DIRECTION     PIC X.
+            03  LK-RETURN-CODE   PIC 9(02).
+      *
+        PROCEDURE DIVISION USING LK-BATCH-PARMS.
         CONTROL-PARAGRAPH SECTION.
            PERFORM A-ACCEPT.
            PERFORM A-INIT.
@@ -39,12 +91,17 @@
            ELSE
                PERFORM B-IMPORT.
           PERFORM C-END.
-           STOP RUN.
+           MOVE 0 TO LK-RETURN-CODE.
+           GOBACK.
         CONTROL-000.
-           EXIT. 
+           EXIT.
       *
        A-ACCEPT SECTION.
        A-001.
+           IF LK-DIRECTION = "E" OR LK-DIRECTION = "I"
+              MOVE LK-DIRECTION TO WS-ACCEPT
+              MOVE "BATCH"      TO WS-OPERATOR
+              GO TO A-AC-EXIT.
            MOVE 0810 TO POS.
            DISPLAY "** GLJRN EXPORT / IMPORT OF DATA **" AT POS
            MOVE 1010 TO POS
@@ -54,6 +111,21 @@
            ACCEPT WS-ACCEPT AT POS.
            IF WS-ACCEPT NOT = "E" AND NOT = "I"
               GO TO A-001.
+           MOVE 1110 TO POS
+           DISPLAY "ENTER OPERATOR INITIALS: [          ]" AT POS
+           MOVE 1137 TO POS
+           ACCEPT WS-OPERATOR AT POS.
+           IF WS-ACCEPT = "E"
+              MOVE 1210 TO POS
+              DISPLAY "FROM DATE, YYYYMMDD (BLANK=ALL): [        ]"
+                 AT POS
+              MOVE 1246 TO POS
+              ACCEPT WS-FROM-DATE AT POS
+              MOVE 1310 TO POS
+              DISPLAY "TO DATE,   YYYYMMDD (BLANK=ALL): [        ]"
+                 AT POS
+              MOVE 1346 TO POS
+              ACCEPT WS-TO-DATE AT POS.
         A-AC-EXIT.
            EXIT.
       *
@@ -61,58 +133,143 @@
         A-000.
            OPEN OUTPUT GLJRN-FILE.
            
-           MOVE WS-STAT1 TO WS-MESSAGE
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
            
+           PERFORM CHECKPOINT-LOAD.
+           IF WS-ACCEPT = "E"
+              IF WS-RESUMING
+                 MOVE WS-CKPT-KEY TO GLJRN-KEY
+                 START GLJRN-FILE KEY > GLJRN-KEY
+              ELSE
+                 MOVE 0 TO GLJRN-REFERENCE
+                 START GLJRN-FILE KEY NOT < GLJRN-KEY.
+
+           IF WS-ACCEPT = "I"
+              PERFORM XFER-DECRYPT-ASCII
+              IF WS-XFER-CRYPTO-FAILED
+                 CLOSE GLJRN-FILE
+                 MOVE 94 TO LK-RETURN-CODE
+                 GOBACK.
+
            IF WS-ACCEPT = "E"
-               MOVE 0 TO GLJRN-REFERENCE
-              START GLJRN-FILE KEY NOT < GLJRN-KEY.
-            
+              IF NOT WS-RESUMING
+                 OPEN OUTPUT GLJRN-ASCII
+                 CLOSE GLJRN-ASCII.
+
            IF WS-ACCEPT = "E"
               OPEN EXTEND GLJRN-ASCII
            ELSE
               OPEN INPUT GLJRN-ASCII.
            
-           MOVE WS-STAT1 TO WS-MESSAGE
+           PERFORM STATUS-TEXT.
            PERFORM ERROR-MESSAGE.
            
             IF WS-STAT1 NOT = 0
                MOVE "EXCLUDING IMPORT FOR THIS COMPANY" TO WS-MESSAGE
                PERFORM ERROR-MESSAGE
                PERFORM C-END
-               STOP RUN.
+               MOVE 90 TO LK-RETURN-CODE
+               GOBACK.
+
+           IF WS-ACCEPT = "I"
+              OPEN EXTEND GLJRN-EXCEPTIONS
+              IF WS-EXCP-ST1 = 35
+                 OPEN OUTPUT GLJRN-EXCEPTIONS.
         A-EXIT.
            EXIT.
+      *
+        CHECKPOINT-LOAD SECTION.
+        CKL-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           MOVE "N" TO WS-RESUME-SW.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-ST1 NOT = 0
+              GO TO CKL-EXIT.
+           READ CKPT-FILE
+               AT END
+             CLOSE CKPT-FILE
+             GO TO CKL-EXIT.
+           CLOSE CKPT-FILE.
+           IF CKPT-RECORD NOT = SPACES
+              MOVE CKPT-RECORD TO WS-CKPT-KEY
+              MOVE "Y" TO WS-RESUME-SW
+              DISPLAY "CHECKPOINT FOUND, RESUMING AFTER KEY: "
+                 WS-CKPT-KEY.
+        CKL-EXIT.
+           EXIT.
+      *
+        CHECKPOINT-SAVE SECTION.
+        CKS-005.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-CKPT-KEY TO CKPT-RECORD.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+      *
+        CHECKPOINT-CLEAR SECTION.
+        CKC-005.
+           MOVE SPACES TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
       *
         B-EXPORT SECTION.
         BE-005.
            READ GLJRN-FILE NEXT
-               AT END 
+               AT END
              DISPLAY WS-COUNT
              GO TO BE-EXIT.
-               
+
+           MOVE GLJRN-DATE TO WS-REC-DATE.
+           IF WS-FROM-DATE NOT = SPACES
+                AND WS-REC-DATE < WS-FROM-DATE
+              GO TO BE-005.
+           IF WS-TO-DATE NOT = SPACES
+                AND WS-REC-DATE > WS-TO-DATE
+              GO TO BE-005.
+
            DISPLAY GLJRN-KEY
-           
+
            ADD 1 TO WS-COUNT.
+           ADD GLJRN-BAL TO WS-CTL-BAL-TOTAL.
 
            MOVE GLJRN-REC    TO ASCII-REC.
         BE-010.
-      *     WRITE ASCII-REC
-      *           INVALID KEY
-             DISPLAY "INVALID WRITE FOR ASCII FILE...."
-             DISPLAY WS-STAT1
-             STOP RUN.
+           WRITE ASCII-REC.
+           IF WS-STAT1 NOT = 0
+             MOVE "INVALID WRITE FOR ASCII FILE...." TO WS-MESSAGE
+             PERFORM ERROR-MESSAGE
+             PERFORM STATUS-TEXT
+             PERFORM ERROR-MESSAGE
+             MOVE 91 TO LK-RETURN-CODE
+             GOBACK.
+           MOVE GLJRN-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD GLJRN-REFERENCE TO WS-XFER-CHECKSUM.
 
              GO TO BE-005.
         BE-EXIT.
+           MOVE WS-CTL-BAL-TOTAL TO WS-CTL-BAL-EDIT.
+           IF WS-CTL-BAL-TOTAL NOT = 0
+              DISPLAY "*** WARNING: JOURNAL BATCH OUT OF BALANCE ***"
+              DISPLAY "DEBITS/CREDITS DO NOT NET TO ZERO: "
+                 WS-CTL-BAL-EDIT.
+           PERFORM CHECKPOINT-CLEAR.
+           CLOSE GLJRN-ASCII.
+           PERFORM XFER-ENCRYPT-ASCII.
+           IF WS-XFER-CRYPTO-FAILED
+              CLOSE GLJRN-FILE
+              MOVE 95 TO LK-RETURN-CODE
+              GOBACK.
            EXIT.
       *
         B-IMPORT SECTION.
         BI-005.
            READ GLJRN-ASCII NEXT
-               AT END 
+               AT END
              GO TO BI-EXIT.
 
+           IF WS-RESUMING AND ASCII-KEY NOT > WS-CKPT-KEY
+              GO TO BI-005.
+
            DISPLAY ASCII-KEY AT 1505
            ADD 1 TO WS-COUNT
            DISPLAY WS-COUNT AT 2510.
@@ -122,23 +279,75 @@
         BI-010.
            WRITE GLJRN-REC
                  INVALID KEY
-             DISPLAY "INVALID WRITE FOR ISAM FILE..."
-             DISPLAY WS-STAT1
-             CLOSE GLJRN-FILE
-                   GLJRN-ASCII
-             CALL "C$SLEEP" USING 3
-             STOP RUN.
+             IF WS-STAT1 = 22
+               ADD 1 TO WS-DUP-COUNT
+               MOVE GLJRN-REC TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               DISPLAY "DUPLICATE KEY WRITTEN TO EXCEPTIONS: "
+                  GLJRN-KEY
+             ELSE
+               MOVE "INVALID WRITE FOR ISAM FILE..." TO WS-MESSAGE
+               PERFORM ERROR-MESSAGE
+               PERFORM STATUS-TEXT
+               PERFORM ERROR-MESSAGE
+               CLOSE GLJRN-FILE
+                     GLJRN-ASCII
+                     GLJRN-EXCEPTIONS
+               CALL "C$SLEEP" USING 3
+               MOVE 92 TO LK-RETURN-CODE
+               GOBACK.
+           MOVE ASCII-KEY TO WS-CKPT-KEY.
+           PERFORM CHECKPOINT-SAVE.
+           ADD GLJRN-REFERENCE TO WS-XFER-CHECKSUM.
            GO TO BI-005.
         BI-EXIT.
+           PERFORM CHECKPOINT-CLEAR.
            EXIT.
-      *    
+      *
         C-END SECTION.
         C-000.
            CLOSE GLJRN-FILE
                  GLJRN-ASCII.
+           IF WS-ACCEPT = "I"
+              CLOSE GLJRN-EXCEPTIONS.
+           IF WS-ACCEPT = "I" AND WS-DUP-COUNT NOT = 0
+              DISPLAY "DUPLICATE KEYS WRITTEN TO EXCEPTIONS: "
+                 WS-DUP-COUNT.
+           PERFORM C-AUDIT-LOG.
+           PERFORM C-XFER-AUDIT.
            MOVE "FINISHED, CLOSING AND EXIT" TO WS-MESSAGE
            PERFORM ERROR-MESSAGE.
         C-EXIT.
            EXIT.
+      *
+        C-AUDIT-LOG.
+           OPEN EXTEND GL-AUDIT-LOG.
+           IF WS-AUDIT-ST1 = 35
+              OPEN OUTPUT GL-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE SPACES           TO AUDIT-LOG-RECORD.
+           MOVE WS-NOW (1:14)    TO AL-TIMESTAMP.
+           MOVE WS-OPERATOR      TO AL-OPERATOR.
+           MOVE WS-ACCEPT        TO AL-DIRECTION.
+           MOVE WS-COUNT         TO AL-COUNT.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE GL-AUDIT-LOG.
+      *
+        C-XFER-AUDIT.
+           OPEN EXTEND XFER-AUDIT-LOG.
+           IF WS-XAL-ST1 = 35
+              OPEN OUTPUT XFER-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE SPACES          TO XFER-AUDIT-RECORD.
+           MOVE WS-NOW (1:14)   TO XAL-TIMESTAMP.
+           MOVE "GLJRNLXX"      TO XAL-PROGRAM.
+           MOVE WS-ACCEPT       TO XAL-DIRECTION.
+           MOVE WS-COUNT        TO XAL-COUNT.
+           MOVE WS-XFER-CHECKSUM TO XAL-CHECKSUM.
+           WRITE XFER-AUDIT-RECORD.
+           CLOSE XFER-AUDIT-LOG.
+      *
+        COPY "XferCrypto".
+        COPY "StatusText".
         COPY "ErrorMessage".
       * END-OF-JOB.
