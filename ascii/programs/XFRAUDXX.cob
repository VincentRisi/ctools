@@ -0,0 +1,282 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. XFRAUDXX.
+        AUTHOR.     CHRISTENSEN.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER. B20.
+        OBJECT-COMPUTER. B20.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT STAFF-FILE ASSIGN TO "CoStaffInOut"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STAFF-KEY
+               FILE STATUS IS WS-STAFF-STATUS.
+           SELECT DEBTOR-DELIVERY ASSIGN TO "DrDeliver"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DRDEL-KEY
+               FILE STATUS IS WS-DRDEL-STATUS.
+           SELECT GLJRN-FILE ASSIGN TO "GlJrn"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GLJRN-KEY
+               FILE STATUS IS WS-GLJRN-STATUS.
+           SELECT GL-MASTER ASSIGN TO "GlMaster"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GL-KEY
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT STOCKCHANGE-MASTER ASSIGN TO "StChanges"
+               ORGANIZATION IS INDEXED
+               LOCK MANUAL
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STCH-KEY
+               FILE STATUS IS WS-CHANGE-STATUS.
+           SELECT XFER-AUDIT-LOG ASSIGN TO "XferAuditLog"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XAL-STATUS.
+      *
+        DATA DIVISION.
+        FILE SECTION.
+           COPY ChlfdCoStaff.
+           COPY ChlfdDrDelAddress.
+           COPY ChlfdGlJrn.
+           COPY ChlfdGlMast.
+           COPY ChlfdStockChanges.
+           COPY ChlfdXferAuditLog.
+      *
+       WORKING-STORAGE SECTION.
+           77  WS-MESSAGE        PIC X(60) VALUE " ".
+           77  POS               PIC 9(4) VALUE 0.
+           77  WS-MISMATCH-COUNT PIC 9(02) VALUE 0.
+           01  WS-STAFF-STATUS.
+               03  WS-STAT1      PIC 99.
+           01  WS-DRDEL-STATUS.
+               03  WS-DRDEL-ST1  PIC 99.
+           01  WS-GLJRN-STATUS.
+               03  WS-GLJRN-ST1  PIC 99.
+           01  WS-GL-STATUS.
+               03  WS-GL-ST1     PIC 99.
+           01  WS-CHANGE-STATUS.
+               03  WS-CHANGE-ST1 PIC 99.
+           01  WS-XAL-STATUS.
+               03  WS-XAL-ST1    PIC 99.
+      *
+      *    CURRENT MASTER TOTALS, RECOMPUTED BY THIS PROGRAM
+           01  WS-CURRENT-TOTALS.
+               03  WS-CUR-COUNT-COSTFFXX     PIC 9(06) VALUE 0.
+               03  WS-CUR-CHECKSUM-COSTFFXX  PIC 9(10) VALUE 0.
+               03  WS-CUR-COUNT-DRDELVXX     PIC 9(06) VALUE 0.
+               03  WS-CUR-CHECKSUM-DRDELVXX  PIC 9(10) VALUE 0.
+               03  WS-CUR-COUNT-GLJRNLXX     PIC 9(06) VALUE 0.
+               03  WS-CUR-CHECKSUM-GLJRNLXX  PIC 9(10) VALUE 0.
+               03  WS-CUR-COUNT-GLMASTXX     PIC 9(06) VALUE 0.
+               03  WS-CUR-CHECKSUM-GLMASTXX  PIC 9(10) VALUE 0.
+               03  WS-CUR-COUNT-STCHANXX     PIC 9(06) VALUE 0.
+               03  WS-CUR-CHECKSUM-STCHANXX  PIC 9(10) VALUE 0.
+      *
+      *    LAST EXPORT FIGURES FOUND IN XFERAUDITLOG, KEYED BY PROGRAM
+           01  WS-LAST-EXPORT-TOTALS.
+               03  WS-LAST-COUNT-COSTFFXX    PIC 9(06) VALUE 0.
+               03  WS-LAST-CHECKSUM-COSTFFXX PIC 9(10) VALUE 0.
+               03  WS-FOUND-SW-COSTFFXX      PIC X VALUE "N".
+                   88  WS-FOUND-COSTFFXX           VALUE "Y".
+               03  WS-LAST-COUNT-DRDELVXX    PIC 9(06) VALUE 0.
+               03  WS-LAST-CHECKSUM-DRDELVXX PIC 9(10) VALUE 0.
+               03  WS-FOUND-SW-DRDELVXX      PIC X VALUE "N".
+                   88  WS-FOUND-DRDELVXX           VALUE "Y".
+               03  WS-LAST-COUNT-GLJRNLXX    PIC 9(06) VALUE 0.
+               03  WS-LAST-CHECKSUM-GLJRNLXX PIC 9(10) VALUE 0.
+               03  WS-FOUND-SW-GLJRNLXX      PIC X VALUE "N".
+                   88  WS-FOUND-GLJRNLXX           VALUE "Y".
+               03  WS-LAST-COUNT-GLMASTXX    PIC 9(06) VALUE 0.
+               03  WS-LAST-CHECKSUM-GLMASTXX PIC 9(10) VALUE 0.
+               03  WS-FOUND-SW-GLMASTXX      PIC X VALUE "N".
+                   88  WS-FOUND-GLMASTXX           VALUE "Y".
+               03  WS-LAST-COUNT-STCHANXX    PIC 9(06) VALUE 0.
+               03  WS-LAST-CHECKSUM-STCHANXX PIC 9(10) VALUE 0.
+               03  WS-FOUND-SW-STCHANXX      PIC X VALUE "N".
+                   88  WS-FOUND-STCHANXX           VALUE "Y".
+      *
+        PROCEDURE DIVISION.
+        CONTROL-PARAGRAPH SECTION.
+           PERFORM A-INIT.
+           PERFORM B-SCAN-AUDIT-LOG.
+           PERFORM C-COMPUTE-CURRENT-TOTALS.
+           PERFORM D-COMPARE-AND-REPORT.
+           PERFORM E-END.
+           STOP RUN.
+        CONTROL-000.
+           EXIT.
+      *
+        A-INIT SECTION.
+        A-000.
+           DISPLAY "NIGHTLY TRANSFER INTEGRITY AUDIT STARTING".
+        A-EXIT.
+           EXIT.
+      *
+        B-SCAN-AUDIT-LOG SECTION.
+        BS-005.
+           OPEN INPUT XFER-AUDIT-LOG.
+           IF WS-XAL-ST1 NOT = 0
+              DISPLAY "NO TRANSFER LOG FOUND, NOTHING TO COMPARE"
+              GO TO BS-EXIT.
+        BS-010.
+           READ XFER-AUDIT-LOG NEXT
+               AT END
+             GO TO BS-020.
+           IF XAL-DIRECTION NOT = "E"
+              GO TO BS-010.
+           IF XAL-PROGRAM = "COSTFFXX"
+              MOVE XAL-COUNT    TO WS-LAST-COUNT-COSTFFXX
+              MOVE XAL-CHECKSUM TO WS-LAST-CHECKSUM-COSTFFXX
+              MOVE "Y"          TO WS-FOUND-SW-COSTFFXX
+           ELSE IF XAL-PROGRAM = "DRDELVXX"
+              MOVE XAL-COUNT    TO WS-LAST-COUNT-DRDELVXX
+              MOVE XAL-CHECKSUM TO WS-LAST-CHECKSUM-DRDELVXX
+              MOVE "Y"          TO WS-FOUND-SW-DRDELVXX
+           ELSE IF XAL-PROGRAM = "GLJRNLXX"
+              MOVE XAL-COUNT    TO WS-LAST-COUNT-GLJRNLXX
+              MOVE XAL-CHECKSUM TO WS-LAST-CHECKSUM-GLJRNLXX
+              MOVE "Y"          TO WS-FOUND-SW-GLJRNLXX
+           ELSE IF XAL-PROGRAM = "GLMASTXX"
+              MOVE XAL-COUNT    TO WS-LAST-COUNT-GLMASTXX
+              MOVE XAL-CHECKSUM TO WS-LAST-CHECKSUM-GLMASTXX
+              MOVE "Y"          TO WS-FOUND-SW-GLMASTXX
+           ELSE IF XAL-PROGRAM = "STCHANXX"
+              MOVE XAL-COUNT    TO WS-LAST-COUNT-STCHANXX
+              MOVE XAL-CHECKSUM TO WS-LAST-CHECKSUM-STCHANXX
+              MOVE "Y"          TO WS-FOUND-SW-STCHANXX.
+           GO TO BS-010.
+        BS-020.
+           CLOSE XFER-AUDIT-LOG.
+        BS-EXIT.
+           EXIT.
+      *
+        C-COMPUTE-CURRENT-TOTALS SECTION.
+        CT-005.
+           OPEN INPUT STAFF-FILE.
+        CT-010.
+           READ STAFF-FILE NEXT
+               AT END
+             GO TO CT-020.
+           ADD 1 TO WS-CUR-COUNT-COSTFFXX.
+           ADD STAFF-EMPLOYEE-NUMBER TO WS-CUR-CHECKSUM-COSTFFXX.
+           GO TO CT-010.
+        CT-020.
+           CLOSE STAFF-FILE.
+      *
+           OPEN INPUT DEBTOR-DELIVERY.
+        CT-030.
+           READ DEBTOR-DELIVERY NEXT
+               AT END
+             GO TO CT-040.
+           ADD 1 TO WS-CUR-COUNT-DRDELVXX.
+           ADD DRDEL-ACCOUNT-NUMBER TO WS-CUR-CHECKSUM-DRDELVXX.
+           GO TO CT-030.
+        CT-040.
+           CLOSE DEBTOR-DELIVERY.
+      *
+           OPEN INPUT GLJRN-FILE.
+        CT-050.
+           READ GLJRN-FILE NEXT
+               AT END
+             GO TO CT-060.
+           ADD 1 TO WS-CUR-COUNT-GLJRNLXX.
+           ADD GLJRN-REFERENCE TO WS-CUR-CHECKSUM-GLJRNLXX.
+           GO TO CT-050.
+        CT-060.
+           CLOSE GLJRN-FILE.
+      *
+           OPEN INPUT GL-MASTER.
+        CT-070.
+           READ GL-MASTER NEXT
+               AT END
+             GO TO CT-080.
+           ADD 1 TO WS-CUR-COUNT-GLMASTXX.
+           ADD GL-NUMBER TO WS-CUR-CHECKSUM-GLMASTXX.
+           GO TO CT-070.
+        CT-080.
+           CLOSE GL-MASTER.
+      *
+           OPEN INPUT STOCKCHANGE-MASTER.
+        CT-090.
+           READ STOCKCHANGE-MASTER NEXT
+               AT END
+             GO TO CT-100.
+           ADD 1 TO WS-CUR-COUNT-STCHANXX.
+           ADD STCH-STOCKNUMBER TO WS-CUR-CHECKSUM-STCHANXX.
+           GO TO CT-090.
+        CT-100.
+           CLOSE STOCKCHANGE-MASTER.
+        CT-EXIT.
+           EXIT.
+      *
+        D-COMPARE-AND-REPORT SECTION.
+        DR-005.
+           IF NOT WS-FOUND-COSTFFXX
+              DISPLAY "COSTFFXX: NO EXPORT RECORD IN TRANSFER LOG"
+           ELSE IF WS-CUR-COUNT-COSTFFXX NOT = WS-LAST-COUNT-COSTFFXX
+                OR WS-CUR-CHECKSUM-COSTFFXX NOT =
+                   WS-LAST-CHECKSUM-COSTFFXX
+              DISPLAY "COSTFFXX: MISMATCH, MASTER OUT OF STEP"
+              ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+              DISPLAY "COSTFFXX: OK".
+           IF NOT WS-FOUND-DRDELVXX
+              DISPLAY "DRDELVXX: NO EXPORT RECORD IN TRANSFER LOG"
+           ELSE IF WS-CUR-COUNT-DRDELVXX NOT = WS-LAST-COUNT-DRDELVXX
+                OR WS-CUR-CHECKSUM-DRDELVXX NOT =
+                   WS-LAST-CHECKSUM-DRDELVXX
+              DISPLAY "DRDELVXX: MISMATCH, MASTER OUT OF STEP"
+              ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+              DISPLAY "DRDELVXX: OK".
+           IF NOT WS-FOUND-GLJRNLXX
+              DISPLAY "GLJRNLXX: NO EXPORT RECORD IN TRANSFER LOG"
+           ELSE IF WS-CUR-COUNT-GLJRNLXX NOT = WS-LAST-COUNT-GLJRNLXX
+                OR WS-CUR-CHECKSUM-GLJRNLXX NOT =
+                   WS-LAST-CHECKSUM-GLJRNLXX
+              DISPLAY "GLJRNLXX: MISMATCH, MASTER OUT OF STEP"
+              ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+              DISPLAY "GLJRNLXX: OK".
+           IF NOT WS-FOUND-GLMASTXX
+              DISPLAY "GLMASTXX: NO EXPORT RECORD IN TRANSFER LOG"
+           ELSE IF WS-CUR-COUNT-GLMASTXX NOT = WS-LAST-COUNT-GLMASTXX
+                OR WS-CUR-CHECKSUM-GLMASTXX NOT =
+                   WS-LAST-CHECKSUM-GLMASTXX
+              DISPLAY "GLMASTXX: MISMATCH, MASTER OUT OF STEP"
+              ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+              DISPLAY "GLMASTXX: OK".
+           IF NOT WS-FOUND-STCHANXX
+              DISPLAY "STCHANXX: NO EXPORT RECORD IN TRANSFER LOG"
+           ELSE IF WS-CUR-COUNT-STCHANXX NOT = WS-LAST-COUNT-STCHANXX
+                OR WS-CUR-CHECKSUM-STCHANXX NOT =
+                   WS-LAST-CHECKSUM-STCHANXX
+              DISPLAY "STCHANXX: MISMATCH, MASTER OUT OF STEP"
+              ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+              DISPLAY "STCHANXX: OK".
+        DR-EXIT.
+           EXIT.
+      *
+        E-END SECTION.
+        E-000.
+           IF WS-MISMATCH-COUNT NOT = 0
+              DISPLAY "INTEGRITY AUDIT COMPLETE, MISMATCHES FOUND: "
+                 WS-MISMATCH-COUNT
+           ELSE
+              DISPLAY "INTEGRITY AUDIT COMPLETE, ALL FILES IN STEP".
+           MOVE "FINISHED, CLOSING AND EXIT" TO WS-MESSAGE
+           PERFORM ERROR-MESSAGE.
+        E-EXIT.
+           EXIT.
+        COPY "ErrorMessage".
+      * END-OF-JOB.
